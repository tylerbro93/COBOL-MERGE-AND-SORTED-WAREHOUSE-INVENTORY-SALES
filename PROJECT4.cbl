@@ -22,13 +22,35 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT UNMERGE-FILE1
-               ASSIGN TO "PR4FA17A.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT UNMERGE-FILE2
-               ASSIGN TO "PR4FA17B.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL UNMERGE-FILE1
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-1.
+
+           SELECT OPTIONAL UNMERGE-FILE2
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-2.
+
+           SELECT OPTIONAL UNMERGE-FILE3
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-3
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-3.
+
+           SELECT OPTIONAL UNMERGE-FILE4
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-4
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-4.
+
+           SELECT OPTIONAL UNMERGE-FILE5
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-5
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-5.
+
+           SELECT MANIFEST-FILE
+               ASSIGN TO "PR4 MANIFEST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
 
            SELECT MERGE-FILE
                ASSIGN TO "PR4 MERGED.txt"
@@ -41,10 +63,62 @@
            SELECT REPORT-FILE ASSIGN TO "PROJECT 4 REPORT.TXT".
 
            SELECT SORT-FILE
-               ASSIGN TO PRINTER "SORT.TMP".
+               ASSIGN TO "SORT.TMP".
+
+           SELECT STATE-FILE
+               ASSIGN TO "STATE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CITY-FILE
+               ASSIGN TO "CITY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODUCT-FILE
+               ASSIGN TO "PR4 PRODUCTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE
+               ASSIGN TO "PR4 EXCEPTIONS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-FILE
+               ASSIGN TO "PR4 DETAIL.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUST-RANK-FILE
+               ASSIGN TO "PR4 CUSTRANK.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUST-RANK-SORTED
+               ASSIGN TO "PR4 CUSTRANK SORTED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CUST-RANK-SORT-FILE
+               ASSIGN TO "CRANK.TMP".
+
+           SELECT PROD-RANK-FILE
+               ASSIGN TO "PR4 PRODRANK.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PROD-RANK-SORTED
+               ASSIGN TO "PR4 PRODRANK SORTED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PROD-RANK-SORT-FILE
+               ASSIGN TO "PRANK.TMP".
+
+           SELECT RANKING-REPORT-FILE
+               ASSIGN TO "PR4 RANKING REPORT.TXT".
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "PR4 CHECKPOINT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
 
-           SELECT MERGER
-               ASSIGN TO PRINTER "MERGE.TMP".
+           SELECT HISTORY-FILE
+               ASSIGN TO "PR4 HISTORY.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
 
       ***********************DATA DIVISION******************************
        DATA DIVISION.
@@ -87,6 +161,63 @@
                10 US-BOX-PRICE       PIC 999V99.
                10 US-MOUNTH-BOUGHT   PIC 99.
 
+       FD UNMERGE-FILE3
+       RECORD CONTAINS 126 CHARACTERS.
+       01 UNSORTED-RECORD3.
+           05  US-WAREHOUSE-STATE3    PIC A(2).
+           05  FILLER                 PIC X(1).
+           05  US-WAREHOUSE-CITY3     PIC X(2).
+           05  FILLER                 PIC X(1).
+           05  US-CUSTOMER-ID3        PIC X(2).
+           05  US-CUSTOMER-NAME3      PIC X(20).
+           05  US-CUSTOMER-RATING3    PIC 9(1).
+           05  FILLER                 PIC X(1).
+           05  PRODUCT-DATA OCCURS 6 TIMES.
+               10 US-PRODUCT-ID3      PIC X(5).
+               10 US-PRODUCT-CODE3    PIC X(1).
+               10 US-NUMBER-BOXES3    PIC 9(3).
+               10 US-BOX-PRICE3       PIC 999V99.
+               10 US-MOUNTH-BOUGHT3   PIC 99.
+
+       FD UNMERGE-FILE4
+       RECORD CONTAINS 126 CHARACTERS.
+       01 UNSORTED-RECORD4.
+           05  US-WAREHOUSE-STATE4    PIC A(2).
+           05  FILLER                 PIC X(1).
+           05  US-WAREHOUSE-CITY4     PIC X(2).
+           05  FILLER                 PIC X(1).
+           05  US-CUSTOMER-ID4        PIC X(2).
+           05  US-CUSTOMER-NAME4      PIC X(20).
+           05  US-CUSTOMER-RATING4    PIC 9(1).
+           05  FILLER                 PIC X(1).
+           05  PRODUCT-DATA OCCURS 6 TIMES.
+               10 US-PRODUCT-ID4      PIC X(5).
+               10 US-PRODUCT-CODE4    PIC X(1).
+               10 US-NUMBER-BOXES4    PIC 9(3).
+               10 US-BOX-PRICE4       PIC 999V99.
+               10 US-MOUNTH-BOUGHT4   PIC 99.
+
+       FD UNMERGE-FILE5
+       RECORD CONTAINS 126 CHARACTERS.
+       01 UNSORTED-RECORD5.
+           05  US-WAREHOUSE-STATE5    PIC A(2).
+           05  FILLER                 PIC X(1).
+           05  US-WAREHOUSE-CITY5     PIC X(2).
+           05  FILLER                 PIC X(1).
+           05  US-CUSTOMER-ID5        PIC X(2).
+           05  US-CUSTOMER-NAME5      PIC X(20).
+           05  US-CUSTOMER-RATING5    PIC 9(1).
+           05  FILLER                 PIC X(1).
+           05  PRODUCT-DATA OCCURS 6 TIMES.
+               10 US-PRODUCT-ID5      PIC X(5).
+               10 US-PRODUCT-CODE5    PIC X(1).
+               10 US-NUMBER-BOXES5    PIC 9(3).
+               10 US-BOX-PRICE5       PIC 999V99.
+               10 US-MOUNTH-BOUGHT5   PIC 99.
+
+       FD MANIFEST-FILE.
+       01 MANIFEST-RECORD               PIC X(40).
+
        FD SORTED-FILE
        RECORD CONTAINS 126 CHARACTERS.
        01 SORTED-RECORD.
@@ -105,8 +236,109 @@
                10 BOX-PRICE       PIC 999V99 VALUE ZEROES.
                10 MOUNTH-BOUGHT   PIC 99 VALUE ZEROES.
 
+       FD STATE-FILE
+       RECORD CONTAINS 9 CHARACTERS.
+       01 STATE-FILE-RECORD.
+           05  SF-CODE                PIC X(2).
+           05  SF-NAME                PIC X(7).
+
+       FD CITY-FILE
+       RECORD CONTAINS 12 CHARACTERS.
+       01 CITY-FILE-RECORD.
+           05  CF-CODE                PIC X(2).
+           05  CF-NAME                PIC X(10).
+
+       FD PRODUCT-FILE
+       RECORD CONTAINS 27 CHARACTERS.
+       01 PRODUCT-FILE-RECORD.
+           05  PF-CODE                PIC X(5).
+           05  PF-NAME                PIC X(14).
+           05  PF-TYPE                PIC X(8).
+
+       FD EXCEPTION-FILE.
+       01 EXCEPTION-RECORD                             PIC X(70).
+
+       FD CSV-FILE.
+       01 CSV-RECORD                                    PIC X(58).
+
+       FD CUST-RANK-FILE.
+       01 CUST-RANK-RECORD.
+           05  CR-STATE               PIC X(2).
+           05  CR-CITY                PIC X(2).
+           05  CR-CUSTOMER-ID         PIC X(2).
+           05  CR-CUSTOMER-NAME       PIC X(20).
+           05  CR-TOTAL               PIC 9(13)V99.
+
+       FD CUST-RANK-SORTED.
+       01 CUST-RANK-SORTED-RECORD.
+           05  CRS-STATE              PIC X(2).
+           05  CRS-CITY               PIC X(2).
+           05  CRS-CUSTOMER-ID        PIC X(2).
+           05  CRS-CUSTOMER-NAME      PIC X(20).
+           05  CRS-TOTAL              PIC 9(13)V99.
+
+       SD CUST-RANK-SORT-FILE.
+       01 CUST-RANK-SORT-RECORD.
+           05  SRT-CUST-STATE         PIC X(2).
+           05  SRT-CUST-CITY          PIC X(2).
+           05  SRT-CUST-ID            PIC X(2).
+           05  SRT-CUST-NAME          PIC X(20).
+           05  SRT-CUST-TOTAL         PIC 9(13)V99.
+
+       FD PROD-RANK-FILE.
+       01 PROD-RANK-RECORD.
+           05  PR-PRODUCT-ID          PIC X(5).
+           05  PR-PRODUCT-TYPE        PIC X(8).
+           05  PR-BOXES               PIC 9(9).
+           05  PR-TOTAL               PIC 9(13)V99.
+
+       FD PROD-RANK-SORTED.
+       01 PROD-RANK-SORTED-RECORD.
+           05  PRS-PRODUCT-ID         PIC X(5).
+           05  PRS-PRODUCT-TYPE       PIC X(8).
+           05  PRS-BOXES              PIC 9(9).
+           05  PRS-TOTAL              PIC 9(13)V99.
+
+       SD PROD-RANK-SORT-FILE.
+       01 PROD-RANK-SORT-RECORD.
+           05  SRT-PROD-ID            PIC X(5).
+           05  SRT-PROD-TYPE          PIC X(8).
+           05  SRT-PROD-BOXES         PIC 9(9).
+           05  SRT-PROD-TOTAL         PIC 9(13)V99.
+
+       FD RANKING-REPORT-FILE.
+       01 RANKING-REPORT-RECORD                        PIC X(62).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           05  CP-PHASE               PIC X(10).
+           05  CP-STATE               PIC X(7).
+           05  CP-PAGE                PIC 9(2).
+           05  CP-GRAND-TOTAL         PIC 9(13)V99.
+           05  CP-CITY                PIC X(15).
+           05  CP-CUSTOMER            PIC X(5).
+           05  CP-CITY-TOTAL          PIC 999999999V99.
+           05  CP-STATE-TOTAL         PIC 999999999999V99.
+           05  CP-SUB                 PIC 9.
+           05  CP-PARTIAL-TOTAL       PIC 9(13)V99.
+       01 PROD-RANK-CKPT-RECORD.
+           05  PRC-PRODUCT-ID         PIC X(5).
+           05  PRC-PRODUCT-TYPE       PIC X(8).
+           05  PRC-BOXES              PIC 9(9).
+           05  PRC-TOTAL              PIC 9(13)V99.
+
+       FD HISTORY-FILE
+       RECORD CONTAINS 28 CHARACTERS.
+       01 HISTORY-RECORD.
+           05  HH-PERIOD              PIC X(6).
+           05  HH-LEVEL               PIC X(1).
+           05  HH-STATE               PIC X(2).
+           05  HH-CITY                PIC X(2).
+           05  HH-CUSTOMER            PIC X(2).
+           05  HH-TOTAL               PIC 9(13)V99.
+
        FD REPORT-FILE.
-           01 REPORT-RECORD                            PIC X(56).
+           01 REPORT-RECORD                            PIC X(70).
 
        SD SORT-FILE.
        01 SORT-RECORD.
@@ -150,6 +382,64 @@
                88 MORE-RECORDS                         VALUE 'Y'.
            05  FIRST-RECORD                PIC X(3)    VALUE 'YES'.
            05  SUB                         PIC 9       VALUE ZERO.
+           05  STATE-EOF-FLAG              PIC X       VALUE 'N'.
+               88 NO-MORE-STATES                       VALUE 'Y'.
+           05  CITY-EOF-FLAG               PIC X       VALUE 'N'.
+               88 NO-MORE-CITIES                       VALUE 'Y'.
+           05  PRODUCT-EOF-FLAG            PIC X       VALUE 'N'.
+               88 NO-MORE-PRODUCTS                     VALUE 'Y'.
+           05  WS-SKIP-FLAG                PIC X       VALUE 'N'.
+               88 SKIPPING-RECORDS                     VALUE 'Y'.
+           05  WS-PAST-RESTART-FLAG        PIC X       VALUE 'N'.
+               88 PAST-RESTART-POINT                   VALUE 'Y'.
+           05  WS-HIST-DUP-FLAG            PIC X       VALUE 'N'.
+               88 HISTORY-ROW-DUPLICATE                VALUE 'Y'.
+           05  PRODRANK-CKPT-EOF-FLAG      PIC X       VALUE 'N'.
+               88 NO-MORE-PRODRANK-CKPT                VALUE 'Y'.
+           05  HISTORY-EOF-FLAG            PIC X       VALUE 'N'.
+               88 NO-MORE-HISTORY                      VALUE 'Y'.
+
+       01  WS-CHECKPOINT-STATUS           PIC XX      VALUE SPACES.
+       01  WS-HISTORY-STATUS              PIC XX      VALUE SPACES.
+
+       01  MANIFEST-FIELDS.
+           05  WS-INPUT-FILE-NAME-1   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-FILE-NAME-2   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-FILE-NAME-3   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-FILE-NAME-4   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-FILE-NAME-5   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-STATUS-1      PIC XX      VALUE SPACES.
+           05  WS-INPUT-STATUS-2      PIC XX      VALUE SPACES.
+           05  WS-INPUT-STATUS-3      PIC XX      VALUE SPACES.
+           05  WS-INPUT-STATUS-4      PIC XX      VALUE SPACES.
+           05  WS-INPUT-STATUS-5      PIC XX      VALUE SPACES.
+           05  WS-MANIFEST-SUB        PIC 9       VALUE ZERO.
+           05  WS-MANIFEST-STATUS     PIC XX      VALUE SPACES.
+           05  MANIFEST-EOF-FLAG      PIC X       VALUE 'N'.
+               88 NO-MORE-MANIFEST-LINES             VALUE 'Y'.
+
+       01  RESTART-FIELDS.
+           05  WS-RESTART-PHASE           PIC X(10)   VALUE SPACES.
+           05  WS-RESTART-STATE           PIC X(7)    VALUE SPACES.
+           05  WS-RESTART-PAGE            PIC 9(2)    VALUE ZERO.
+           05  WS-RESTART-GRAND-TOTAL     PIC 9(13)V99 VALUE ZERO.
+           05  WS-RESTART-CITY            PIC X(15)   VALUE SPACES.
+           05  WS-RESTART-CUSTOMER        PIC X(5)    VALUE SPACES.
+           05  WS-RESTART-CITY-TOTAL      PIC 999999999V99
+                                                       VALUE ZERO.
+           05  WS-RESTART-STATE-TOTAL     PIC 999999999999V99
+                                                       VALUE ZERO.
+           05  WS-RESTART-SUB             PIC 9       VALUE ZERO.
+           05  WS-RESTART-PARTIAL-TOTAL   PIC 9(13)V99 VALUE ZERO.
+
+       01  WS-RESUME-SUB                  PIC 9       VALUE ZERO.
+       01  WS-CKPT-SUB                    PIC 9       VALUE ZERO.
+       01  WS-CKPT-PARTIAL-TOTAL          PIC 9(13)V99 VALUE ZERO.
 
 
 
@@ -158,30 +448,64 @@
            05  LINE-COUNT                  PIC S9(2)   VALUE +0.
            05  PAGE-NO                     PIC S9(2)   VALUE +0.
 
-       01  STATE-TEXT.
-           05  PIC X(9) VALUE "ALALABAMA".
-           05  PIC X(9) VALUE "GAGEORGIA".
-
-       01  STATE-TABLE REDEFINES STATE-TEXT.
-           05  STATE-ITEM OCCURS 2 TIMES INDEXED BY STA-INDEX.
+       01  WS-STATE-COUNT               PIC 9(3)    VALUE ZERO.
+       01  STATE-TABLE.
+           05  STATE-ITEM OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-STATE-COUNT
+                   INDEXED BY STA-INDEX.
                10  ST-CODE  PIC X(2).
                10  ST-NAME  PIC X(7).
 
-       01  CITY-TEXT.
-           05  PIC X(12) VALUE "BMBirmingham".
-           05  PIC X(12) VALUE "HUHuntsville".
-           05  PIC X(12) VALUE "MOMobile".
-           05  PIC X(12) VALUE "TUTuscaloosa".
-           05  PIC X(12) VALUE "ATAtlanta".
-           05  PIC X(12) VALUE "SASavannah".
-           05  PIC X(12) VALUE "VAValdosta".
-           05  PIC X(12) VALUE "HEHelena".
-
-       01  CITY-TABLE REDEFINES CITY-TEXT.
-           05  CITY-ITEM OCCURS 8 TIMES INDEXED BY CT-INDEX.
+       01  WS-CITY-COUNT                PIC 9(3)    VALUE ZERO.
+       01  CITY-TABLE.
+           05  CITY-ITEM OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-CITY-COUNT
+                   INDEXED BY CT-INDEX.
                10  CT-CODE  PIC X(2).
                10  CT-NAME  PIC X(10).
 
+       01  WS-PRODUCT-COUNT             PIC 9(3)    VALUE ZERO.
+       01  PRODUCT-TABLE.
+           05  PRODUCT-ITEM OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-PRODUCT-COUNT
+                   INDEXED BY PRD-INDEX.
+               10  PRD-ID    PIC X(5).
+               10  PRD-NAME  PIC X(14).
+               10  PRD-TYPE  PIC X(8).
+
+       01  WS-SYSTEM-DATE               PIC 9(8).
+       01  WS-SYSTEM-DATE-PARTS REDEFINES WS-SYSTEM-DATE.
+           05  WS-SYSTEM-YEAR           PIC 9(4).
+           05  WS-SYSTEM-MONTH          PIC 9(2).
+           05  WS-SYSTEM-DAY            PIC 9(2).
+
+       01  WS-CURRENT-PERIOD.
+           05  CP-YEAR                  PIC 9(4).
+           05  CP-MONTH                 PIC 9(2).
+
+       01  WS-HISTORY-COUNT             PIC 9(5)    VALUE ZERO.
+       01  HISTORY-TABLE.
+           05  HISTORY-ITEM OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-HISTORY-COUNT
+                   INDEXED BY HST-INDEX.
+               10  HS-PERIOD  PIC X(6).
+               10  HS-LEVEL   PIC X(1).
+               10  HS-STATE   PIC X(2).
+               10  HS-CITY    PIC X(2).
+               10  HS-CUSTOMER PIC X(2).
+               10  HS-TOTAL   PIC 9(13)V99.
+
+       01  TREND-FIELDS.
+           05  WS-TREND-LEVEL           PIC X(1).
+           05  WS-TREND-STATE           PIC X(2).
+           05  WS-TREND-CITY            PIC X(2).
+           05  WS-TREND-CUSTOMER        PIC X(2).
+           05  WS-TREND-FOUND-FLAG      PIC X       VALUE 'N'.
+               88 TREND-FOUND                       VALUE 'Y'.
+           05  WS-TREND-BEST-PERIOD     PIC X(6)    VALUE LOW-VALUES.
+           05  WS-TREND-PRIOR-TOTAL     PIC 9(13)V99 VALUE ZERO.
+           05  WS-TREND-DIFF            PIC S9(13)V99 VALUE ZERO.
+
        01  MONTH-TEXT.
            05  PIC X(11) VALUE "01January".
            05  PIC X(11) VALUE "02February".
@@ -216,7 +540,9 @@
       **************************REPORT SECTION**************************
        01  DETAIL-LINE.
            05  DL-PRODUCT-ID               PIC X(5).
-           05                              PIC X(2).
+           05                              PIC X(1).
+           05  DL-PRODUCT-NAME             PIC X(14).
+           05                              PIC X(1).
            05  DL-PRODUCT-TYPE             PIC X(8).
            05                              PIC X(2).
            05  DL-MOUNTH-BOUGHT            PIC X(9).
@@ -227,6 +553,102 @@
            05                              PIC X(3).
            05  DL-MONTH-TOTAL-SOLD         PIC $ZZZ,ZZ9.99.
 
+       01  EXCEPTION-LINE.
+           05                          PIC X(7) VALUE "CUST-ID".
+           05                          PIC X(1) VALUE SPACES.
+           05  EX-CUSTOMER-ID          PIC X(5).
+           05                          PIC X(2) VALUE SPACES.
+           05                          PIC X(5) VALUE "STATE".
+           05                          PIC X(1) VALUE SPACES.
+           05  EX-STATE                PIC X(2).
+           05                          PIC X(2) VALUE SPACES.
+           05                          PIC X(4) VALUE "CITY".
+           05                          PIC X(1) VALUE SPACES.
+           05  EX-CITY                 PIC X(2).
+           05                          PIC X(2) VALUE SPACES.
+           05                          PIC X(5) VALUE "FIELD".
+           05                          PIC X(1) VALUE SPACES.
+           05  EX-FIELD                PIC X(12).
+           05                          PIC X(1) VALUE SPACES.
+           05                          PIC X(5) VALUE "VALUE".
+           05                          PIC X(1) VALUE SPACES.
+           05  EX-VALUE                PIC X(10).
+
+       01  CSV-HEADER-LINE.
+           05  PIC X(56) VALUE
+               "STATE,CITY,CUSTID,PRODID,TYPE,MONTH,BOXES,PRICE,TOTAL".
+
+       01  CSV-LINE.
+           05  CSV-STATE            PIC X(2).
+           05                       PIC X(1) VALUE ",".
+           05  CSV-CITY             PIC X(2).
+           05                       PIC X(1) VALUE ",".
+           05  CSV-CUSTOMER-ID      PIC X(2).
+           05                       PIC X(1) VALUE ",".
+           05  CSV-PRODUCT-ID       PIC X(5).
+           05                       PIC X(1) VALUE ",".
+           05  CSV-PRODUCT-TYPE     PIC X(8).
+           05                       PIC X(1) VALUE ",".
+           05  CSV-MONTH            PIC X(9).
+           05                       PIC X(1) VALUE ",".
+           05  CSV-NUM-SOLD         PIC ZZ9.
+           05                       PIC X(1) VALUE ",".
+           05  CSV-BOX-PRICE        PIC ZZ9.99.
+           05                       PIC X(1) VALUE ",".
+           05  CSV-MONTH-TOTAL      PIC ZZZZZZZZZ9.99.
+
+       01  RANK-TITLE-LINE.
+           05                    PIC X(15) VALUE SPACES.
+           05                    PIC X(40) VALUE
+               "DR. CHEEBS TOP CUSTOMER/PRODUCT RANKING".
+
+       01  RANK-CUST-HEADING-1.
+           05                    PIC X(40) VALUE
+               "TOP 10 CUSTOMERS BY TOTAL SALES".
+
+       01  RANK-CUST-HEADING-2.
+           05                    PIC X(6)  VALUE "RANK  ".
+           05                    PIC X(6)  VALUE "STATE ".
+           05                    PIC X(6)  VALUE "CITY  ".
+           05                    PIC X(8)  VALUE "CUST ID ".
+           05                    PIC X(22) VALUE "CUSTOMER NAME".
+           05                    PIC X(14) VALUE "TOTAL SOLD".
+
+       01  RANK-CUST-LINE.
+           05  RK-CUST-RANK       PIC ZZ9.
+           05                     PIC X(3) VALUE SPACES.
+           05  RK-CUST-STATE      PIC X(2).
+           05                     PIC X(4) VALUE SPACES.
+           05  RK-CUST-CITY       PIC X(2).
+           05                     PIC X(4) VALUE SPACES.
+           05  RK-CUST-ID         PIC X(2).
+           05                     PIC X(6) VALUE SPACES.
+           05  RK-CUST-NAME       PIC X(20).
+           05                     PIC X(2) VALUE SPACES.
+           05  RK-CUST-TOTAL      PIC $$$,$$$,$$9.99.
+
+       01  RANK-PROD-HEADING-1.
+           05                    PIC X(40) VALUE
+               "TOP 10 PRODUCTS BY BOXES AND DOLLARS".
+
+       01  RANK-PROD-HEADING-2.
+           05                    PIC X(6)  VALUE "RANK  ".
+           05                    PIC X(8)  VALUE "PROD ID ".
+           05                    PIC X(10) VALUE "TYPE      ".
+           05                    PIC X(12) VALUE "BOXES SOLD  ".
+           05                    PIC X(14) VALUE "TOTAL SOLD    ".
+
+       01  RANK-PROD-LINE.
+           05  RK-PROD-RANK       PIC ZZ9.
+           05                     PIC X(3) VALUE SPACES.
+           05  RK-PROD-ID         PIC X(5).
+           05                     PIC X(3) VALUE SPACES.
+           05  RK-PROD-TYPE       PIC X(8).
+           05                     PIC X(2) VALUE SPACES.
+           05  RK-PROD-BOXES      PIC ZZZ,ZZ9.
+           05                     PIC X(4) VALUE SPACES.
+           05  RK-PROD-TOTAL      PIC $$$,$$$,$$9.99.
+
        01  TITLE-HEADING.
            05                 PIC X(26) VALUE SPACES.
            05                 PIC X(10) VALUE "DR. CHEEBS".
@@ -260,11 +682,13 @@
 
        01  CUSTOMER-HEADING-1.
            05                 PIC X(19) VALUE " P R O D U C T S   ".
+           05                 PIC X(15) VALUE SPACES.
            05                 PIC X(23) VALUE "MONTH     NUM     BOX  ".
            05                 PIC X(13) VALUE "   TOTAL SOLD".
 
        01  CUSTOMER-HEADING-2.
            05                 PIC X(19) VALUE "   ID     TYPE    ".
+           05                 PIC X(15) VALUE "NAME           ".
            05                 PIC X(17) VALUE "BOUGHT    SOLD   ".
            05                 PIC X(18) VALUE "PRICE    PER MONTH".
 
@@ -293,34 +717,194 @@
            05                     PIC X(13) VALUE "GRAND TOTAL: ".
            05  GRAND-TOTAL-SOLD   PIC $$$,$$$,$$$,$$$,$$9.99.
 
+       01  TREND-LINE.
+           05                     PIC X(10) VALUE SPACES.
+           05                     PIC X(16) VALUE "TREND VS PRIOR:".
+           05  TL-TREND-ARROW     PIC X(4).
+           05  TL-TREND-AMOUNT    PIC $$$,$$$,$$9.99.
+
+       01  WS-PRODUCT-RANK-COUNT       PIC 9(4)     VALUE ZERO.
+       01  PRODUCT-RANK-TABLE.
+           05  PRODUCT-RANK-ITEM OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-PRODUCT-RANK-COUNT
+                   INDEXED BY PRK-INDEX.
+               10  PRK-ID              PIC X(5).
+               10  PRK-TYPE            PIC X(8).
+               10  PRK-BOXES           PIC 9(9).
+               10  PRK-TOTAL           PIC 9(13)V99.
+
+       01  RANK-COUNTER                PIC 9(4)     VALUE ZERO.
+       01  WS-TOP-N                    PIC 9(4)     VALUE 10.
+
+       01  RECONCILE-FIELDS.
+           05  WS-INPUT-RECORD-COUNT      PIC 9(7)     VALUE ZERO.
+           05  WS-INPUT-TOTAL             PIC 9(13)V99 VALUE ZERO.
+           05  WS-SORTED-RECORD-COUNT     PIC 9(7)     VALUE ZERO.
+           05  WS-SORTED-TOTAL            PIC 9(13)V99 VALUE ZERO.
+           05  WS-LINE-TOTAL              PIC 9(13)V99 VALUE ZERO.
+           05  RECONCILE-SUB              PIC 9        VALUE ZERO.
+
        01  WS-TEMP.
-           05  SALES-MONTH-TOTAL  PIC 9(13).
-           05  SALES-CUST-TOTAL   PIC 9(13).
+           05  SALES-MONTH-TOTAL  PIC 9(13)             VALUE ZERO.
+           05  SALES-CUST-TOTAL   PIC 9(13)             VALUE ZERO.
            05  WS-STATE           PIC X(7).
            05  WS-CITY            PIC X(15).
            05  WS-CUSTOMER        PIC X(5).
-           05  WS-CITY-TOTAL      PIC 999999999V99.
-           05  WS-STATE-TOTAL     PIC 999999999999V99.
-           05  WS-GRAND-TOTAL     PIC 999999999999V99.
+           05  WS-CITY-TOTAL      PIC 999999999V99      VALUE ZERO.
+           05  WS-STATE-TOTAL     PIC 999999999999V99   VALUE ZERO.
+           05  WS-GRAND-TOTAL     PIC 999999999999V99   VALUE ZERO.
 
       *************************PROCEDURE DIVISION***********************
        PROCEDURE DIVISION.
 
        100-MAIN-MODULE.
 
-           PERFORM 105-MERGE-FILE
-           PERFORM 110-SORT-FILE
+           PERFORM 102-CHECK-RESTART
+           IF WS-RESTART-PHASE NOT = "SORTDONE"
+                   AND WS-RESTART-PHASE NOT = "STATE"
+               PERFORM 103-LOAD-MANIFEST
+               PERFORM 105-MERGE-FILE
+               PERFORM 110-SORT-FILE
+               PERFORM 115-RECONCILE-TOTALS
+               PERFORM 140-CHECKPOINT-SORT-DONE
+           END-IF
            PERFORM 125-HOUSEKEEPING
            PERFORM 150-READ-SOURCE-FILE
+           PERFORM 260-PRODUCE-RANKING-REPORT
+           PERFORM 248-CLEAR-CHECKPOINT
            PERFORM 250-CLOSE-ROUTINE
            .
 
+       102-CHECK-RESTART.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       MOVE SPACES TO WS-RESTART-PHASE
+               END-READ
+               IF WS-CHECKPOINT-STATUS = "00"
+                   MOVE CP-PHASE TO WS-RESTART-PHASE
+                   MOVE CP-STATE TO WS-RESTART-STATE
+                   MOVE CP-PAGE TO WS-RESTART-PAGE
+                   MOVE CP-GRAND-TOTAL TO WS-RESTART-GRAND-TOTAL
+                   MOVE CP-CITY TO WS-RESTART-CITY
+                   MOVE CP-CUSTOMER TO WS-RESTART-CUSTOMER
+                   MOVE CP-CITY-TOTAL TO WS-RESTART-CITY-TOTAL
+                   MOVE CP-STATE-TOTAL TO WS-RESTART-STATE-TOTAL
+                   MOVE CP-SUB TO WS-RESTART-SUB
+                   MOVE CP-PARTIAL-TOTAL TO WS-RESTART-PARTIAL-TOTAL
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE SPACES TO WS-RESTART-PHASE
+           END-IF
+           .
+
+       103-LOAD-MANIFEST.
+           MOVE ZERO TO WS-MANIFEST-SUB
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS = "00"
+               MOVE 'N' TO MANIFEST-EOF-FLAG
+               PERFORM UNTIL NO-MORE-MANIFEST-LINES
+                   READ MANIFEST-FILE
+                       AT END
+                           MOVE 'Y' TO MANIFEST-EOF-FLAG
+                       NOT AT END
+                           IF MANIFEST-RECORD NOT = SPACES
+                               IF WS-MANIFEST-SUB < 5
+                                   ADD 1 TO WS-MANIFEST-SUB
+                                   EVALUATE WS-MANIFEST-SUB
+                                       WHEN 1
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-1
+                                       WHEN 2
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-2
+                                       WHEN 3
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-3
+                                       WHEN 4
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-4
+                                       WHEN 5
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-5
+                                   END-EVALUATE
+                               ELSE
+                                   DISPLAY "WARNING: MANIFEST LINE "
+                                       "IGNORED, LIMIT OF 5 "
+                                       "WAREHOUSE FILES EXCEEDED: "
+                                       MANIFEST-RECORD
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MANIFEST-FILE
+           ELSE
+               MOVE "PR4FA17A.txt" TO WS-INPUT-FILE-NAME-1
+               MOVE "PR4FA17B.txt" TO WS-INPUT-FILE-NAME-2
+           END-IF
+           .
+
+       140-CHECKPOINT-SORT-DONE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "SORTDONE" TO CP-PHASE
+           MOVE SPACES TO CP-STATE
+           MOVE ZERO TO CP-PAGE
+           MOVE ZERO TO CP-GRAND-TOTAL
+           MOVE SPACES TO CP-CITY
+           MOVE SPACES TO CP-CUSTOMER
+           MOVE ZERO TO CP-CITY-TOTAL
+           MOVE ZERO TO CP-STATE-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
+       240-CHECKPOINT-STATE-DONE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "STATE" TO CP-PHASE
+           MOVE WS-STATE TO CP-STATE
+           MOVE WS-CITY TO CP-CITY
+           MOVE WS-CUSTOMER TO CP-CUSTOMER
+           MOVE PAGE-NO TO CP-PAGE
+           MOVE WS-GRAND-TOTAL TO CP-GRAND-TOTAL
+           MOVE WS-CITY-TOTAL TO CP-CITY-TOTAL
+           MOVE WS-STATE-TOTAL TO CP-STATE-TOTAL
+           MOVE WS-CKPT-SUB TO CP-SUB
+           MOVE WS-CKPT-PARTIAL-TOTAL TO CP-PARTIAL-TOTAL
+           WRITE CHECKPOINT-RECORD
+           PERFORM VARYING PRK-INDEX FROM 1 BY 1
+                   UNTIL PRK-INDEX > WS-PRODUCT-RANK-COUNT
+               MOVE PRK-ID(PRK-INDEX) TO PRC-PRODUCT-ID
+               MOVE PRK-TYPE(PRK-INDEX) TO PRC-PRODUCT-TYPE
+               MOVE PRK-BOXES(PRK-INDEX) TO PRC-BOXES
+               MOVE PRK-TOTAL(PRK-INDEX) TO PRC-TOTAL
+               WRITE PROD-RANK-CKPT-RECORD
+           END-PERFORM
+           CLOSE CHECKPOINT-FILE
+           .
+
+       248-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE "DONE" TO CP-PHASE
+           MOVE SPACES TO CP-STATE
+           MOVE ZERO TO CP-PAGE
+           MOVE ZERO TO CP-GRAND-TOTAL
+           MOVE SPACES TO CP-CITY
+           MOVE SPACES TO CP-CUSTOMER
+           MOVE ZERO TO CP-CITY-TOTAL
+           MOVE ZERO TO CP-STATE-TOTAL
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+
        105-MERGE-FILE.
            MERGE SORT-FILE
                ON ASCENDING KEY US-WAREHOUSE-STATE
                                 US-WAREHOUSE-CITY
                                 US-CUSTOMER-ID
-               USING UNMERGE-FILE1, UNMERGE-FILE2
+               USING UNMERGE-FILE1, UNMERGE-FILE2, UNMERGE-FILE3,
+                     UNMERGE-FILE4, UNMERGE-FILE5
                GIVING MERGE-FILE
            .
 
@@ -333,15 +917,349 @@
                GIVING SORTED-FILE
            .
 
+       115-RECONCILE-TOTALS.
+           PERFORM 116-COUNT-INPUT-FILES
+           PERFORM 117-COUNT-SORTED-FILE
+           IF WS-INPUT-RECORD-COUNT NOT = WS-SORTED-RECORD-COUNT
+                   OR WS-INPUT-TOTAL NOT = WS-SORTED-TOTAL
+               DISPLAY "PROJECT4 ABORT - CONTROL TOTALS DO NOT "
+                   "RECONCILE BETWEEN INPUT FILES AND SORTED FILE"
+               DISPLAY "  INPUT RECORD COUNT:  " WS-INPUT-RECORD-COUNT
+               DISPLAY "  SORTED RECORD COUNT: " WS-SORTED-RECORD-COUNT
+               DISPLAY "  INPUT DOLLAR TOTAL:  " WS-INPUT-TOTAL
+               DISPLAY "  SORTED DOLLAR TOTAL: " WS-SORTED-TOTAL
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           .
+
+       116-COUNT-INPUT-FILES.
+           OPEN INPUT UNMERGE-FILE1
+           IF WS-INPUT-STATUS-1 = "00"
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE1
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-INPUT-RECORD-COUNT
+                           PERFORM 1161-SUM-FILE1-PRODUCTS
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE1
+           END-IF
+
+           OPEN INPUT UNMERGE-FILE2
+           IF WS-INPUT-STATUS-2 = "00"
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE2
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-INPUT-RECORD-COUNT
+                           PERFORM 1162-SUM-FILE2-PRODUCTS
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE2
+           END-IF
+
+           OPEN INPUT UNMERGE-FILE3
+           IF WS-INPUT-STATUS-3 = "00"
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE3
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-INPUT-RECORD-COUNT
+                           PERFORM 1163-SUM-FILE3-PRODUCTS
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE3
+           END-IF
+
+           OPEN INPUT UNMERGE-FILE4
+           IF WS-INPUT-STATUS-4 = "00"
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE4
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-INPUT-RECORD-COUNT
+                           PERFORM 1164-SUM-FILE4-PRODUCTS
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE4
+           END-IF
+
+           OPEN INPUT UNMERGE-FILE5
+           IF WS-INPUT-STATUS-5 = "00"
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE5
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-INPUT-RECORD-COUNT
+                           PERFORM 1165-SUM-FILE5-PRODUCTS
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE5
+           END-IF
+           .
+
+       1161-SUM-FILE1-PRODUCTS.
+           PERFORM VARYING RECONCILE-SUB FROM 1 BY 1
+                   UNTIL RECONCILE-SUB > 6
+               IF US-PRODUCT-ID1(RECONCILE-SUB) NOT = SPACES
+                   MULTIPLY US-NUMBER-BOXES1(RECONCILE-SUB)
+                       BY US-BOX-PRICE1(RECONCILE-SUB)
+                       GIVING WS-LINE-TOTAL
+                   ADD WS-LINE-TOTAL TO WS-INPUT-TOTAL
+               END-IF
+           END-PERFORM
+           .
+
+       1162-SUM-FILE2-PRODUCTS.
+           PERFORM VARYING RECONCILE-SUB FROM 1 BY 1
+                   UNTIL RECONCILE-SUB > 6
+               IF US-PRODUCT-ID(RECONCILE-SUB) NOT = SPACES
+                   MULTIPLY US-NUMBER-BOXES(RECONCILE-SUB)
+                       BY US-BOX-PRICE(RECONCILE-SUB)
+                       GIVING WS-LINE-TOTAL
+                   ADD WS-LINE-TOTAL TO WS-INPUT-TOTAL
+               END-IF
+           END-PERFORM
+           .
+
+       1163-SUM-FILE3-PRODUCTS.
+           PERFORM VARYING RECONCILE-SUB FROM 1 BY 1
+                   UNTIL RECONCILE-SUB > 6
+               IF US-PRODUCT-ID3(RECONCILE-SUB) NOT = SPACES
+                   MULTIPLY US-NUMBER-BOXES3(RECONCILE-SUB)
+                       BY US-BOX-PRICE3(RECONCILE-SUB)
+                       GIVING WS-LINE-TOTAL
+                   ADD WS-LINE-TOTAL TO WS-INPUT-TOTAL
+               END-IF
+           END-PERFORM
+           .
+
+       1164-SUM-FILE4-PRODUCTS.
+           PERFORM VARYING RECONCILE-SUB FROM 1 BY 1
+                   UNTIL RECONCILE-SUB > 6
+               IF US-PRODUCT-ID4(RECONCILE-SUB) NOT = SPACES
+                   MULTIPLY US-NUMBER-BOXES4(RECONCILE-SUB)
+                       BY US-BOX-PRICE4(RECONCILE-SUB)
+                       GIVING WS-LINE-TOTAL
+                   ADD WS-LINE-TOTAL TO WS-INPUT-TOTAL
+               END-IF
+           END-PERFORM
+           .
+
+       1165-SUM-FILE5-PRODUCTS.
+           PERFORM VARYING RECONCILE-SUB FROM 1 BY 1
+                   UNTIL RECONCILE-SUB > 6
+               IF US-PRODUCT-ID5(RECONCILE-SUB) NOT = SPACES
+                   MULTIPLY US-NUMBER-BOXES5(RECONCILE-SUB)
+                       BY US-BOX-PRICE5(RECONCILE-SUB)
+                       GIVING WS-LINE-TOTAL
+                   ADD WS-LINE-TOTAL TO WS-INPUT-TOTAL
+               END-IF
+           END-PERFORM
+           .
+
+       117-COUNT-SORTED-FILE.
+           OPEN INPUT SORTED-FILE
+           MOVE "Y" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "N"
+               READ SORTED-FILE
+                   AT END
+                       MOVE "N" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-SORTED-RECORD-COUNT
+                       PERFORM VARYING RECONCILE-SUB FROM 1 BY 1
+                               UNTIL RECONCILE-SUB > 6
+                           IF PRODUCT-ID(RECONCILE-SUB) NOT = SPACES
+                               MULTIPLY NUMBER-BOXES(RECONCILE-SUB)
+                                   BY BOX-PRICE(RECONCILE-SUB)
+                                   GIVING WS-LINE-TOTAL
+                               ADD WS-LINE-TOTAL TO WS-SORTED-TOTAL
+                           END-IF
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE SORTED-FILE
+           .
+
        125-HOUSEKEEPING.
+           PERFORM 130-LOAD-STATE-TABLE
+           PERFORM 135-LOAD-CITY-TABLE
+           PERFORM 137-LOAD-PRODUCT-TABLE
+           PERFORM 136-GET-CURRENT-PERIOD
+           PERFORM 139-LOAD-HISTORY-TABLE
            OPEN INPUT SORTED-FILE
-           OUTPUT REPORT-FILE
-           MOVE 1 TO PROPER-SPACING
-           WRITE REPORT-RECORD FROM TITLE-HEADING
-               AFTER ADVANCING PROPER-SPACING
-           MOVE 2 TO PROPER-SPACING
-           PERFORM 145-PAGE-HEADING-ROUTINE
-           ADD 5 TO LINE-COUNT
+           IF WS-RESTART-PHASE = "STATE"
+               OPEN EXTEND REPORT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND CSV-FILE
+               OPEN EXTEND CUST-RANK-FILE
+               MOVE WS-RESTART-PAGE TO PAGE-NO
+               MOVE WS-RESTART-STATE TO WS-STATE
+               MOVE WS-RESTART-CITY TO WS-CITY
+               MOVE WS-RESTART-CUSTOMER TO WS-CUSTOMER
+               MOVE WS-RESTART-GRAND-TOTAL TO WS-GRAND-TOTAL
+               MOVE WS-RESTART-CITY-TOTAL TO WS-CITY-TOTAL
+               MOVE WS-RESTART-STATE-TOTAL TO WS-STATE-TOTAL
+               MOVE "NO" TO FIRST-RECORD
+               MOVE 'Y' TO WS-SKIP-FLAG
+               MOVE WS-RESTART-SUB TO WS-RESUME-SUB
+               PERFORM 138-LOAD-PRODUCT-RANK-CKPT
+               PERFORM 141-RESOLVE-RESTART-NAMES
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+               OUTPUT EXCEPTION-FILE
+               OUTPUT CSV-FILE
+               OUTPUT CUST-RANK-FILE
+               WRITE CSV-RECORD FROM CSV-HEADER-LINE
+               MOVE 1 TO PROPER-SPACING
+               WRITE REPORT-RECORD FROM TITLE-HEADING
+                   AFTER ADVANCING PROPER-SPACING
+               MOVE 2 TO PROPER-SPACING
+               PERFORM 145-PAGE-HEADING-ROUTINE
+               ADD 5 TO LINE-COUNT
+           END-IF
+           .
+
+       130-LOAD-STATE-TABLE.
+           MOVE ZERO TO WS-STATE-COUNT
+           OPEN INPUT STATE-FILE
+           MOVE 'N' TO STATE-EOF-FLAG
+           PERFORM UNTIL NO-MORE-STATES
+               READ STATE-FILE
+                   AT END
+                       MOVE 'Y' TO STATE-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-STATE-COUNT
+                       MOVE SF-CODE TO ST-CODE(WS-STATE-COUNT)
+                       MOVE SF-NAME TO ST-NAME(WS-STATE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE STATE-FILE
+           .
+
+       135-LOAD-CITY-TABLE.
+           MOVE ZERO TO WS-CITY-COUNT
+           OPEN INPUT CITY-FILE
+           MOVE 'N' TO CITY-EOF-FLAG
+           PERFORM UNTIL NO-MORE-CITIES
+               READ CITY-FILE
+                   AT END
+                       MOVE 'Y' TO CITY-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-CITY-COUNT
+                       MOVE CF-CODE TO CT-CODE(WS-CITY-COUNT)
+                       MOVE CF-NAME TO CT-NAME(WS-CITY-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE CITY-FILE
+           .
+
+       137-LOAD-PRODUCT-TABLE.
+           MOVE ZERO TO WS-PRODUCT-COUNT
+           OPEN INPUT PRODUCT-FILE
+           MOVE 'N' TO PRODUCT-EOF-FLAG
+           PERFORM UNTIL NO-MORE-PRODUCTS
+               READ PRODUCT-FILE
+                   AT END
+                       MOVE 'Y' TO PRODUCT-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-PRODUCT-COUNT
+                       MOVE PF-CODE TO PRD-ID(WS-PRODUCT-COUNT)
+                       MOVE PF-NAME TO PRD-NAME(WS-PRODUCT-COUNT)
+                       MOVE PF-TYPE TO PRD-TYPE(WS-PRODUCT-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCT-FILE
+           .
+
+       136-GET-CURRENT-PERIOD.
+           ACCEPT WS-SYSTEM-DATE FROM DATE YYYYMMDD
+           MOVE WS-SYSTEM-YEAR TO CP-YEAR
+           MOVE WS-SYSTEM-MONTH TO CP-MONTH
+           .
+
+       139-LOAD-HISTORY-TABLE.
+           MOVE ZERO TO WS-HISTORY-COUNT
+           OPEN INPUT HISTORY-FILE
+           IF WS-HISTORY-STATUS = "00"
+               MOVE 'N' TO HISTORY-EOF-FLAG
+               PERFORM UNTIL NO-MORE-HISTORY
+                   READ HISTORY-FILE
+                       AT END
+                           MOVE 'Y' TO HISTORY-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-HISTORY-COUNT
+                           SET HST-INDEX TO WS-HISTORY-COUNT
+                           MOVE HH-PERIOD TO HS-PERIOD(HST-INDEX)
+                           MOVE HH-LEVEL TO HS-LEVEL(HST-INDEX)
+                           MOVE HH-STATE TO HS-STATE(HST-INDEX)
+                           MOVE HH-CITY TO HS-CITY(HST-INDEX)
+                           MOVE HH-CUSTOMER
+                               TO HS-CUSTOMER(HST-INDEX)
+                           MOVE HH-TOTAL TO HS-TOTAL(HST-INDEX)
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORY-FILE
+           END-IF
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HISTORY-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           .
+
+       138-LOAD-PRODUCT-RANK-CKPT.
+           MOVE ZERO TO WS-PRODUCT-RANK-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE 'N' TO PRODRANK-CKPT-EOF-FLAG
+               PERFORM UNTIL NO-MORE-PRODRANK-CKPT
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO PRODRANK-CKPT-EOF-FLAG
+                       NOT AT END
+                           ADD 1 TO WS-PRODUCT-RANK-COUNT
+                           SET PRK-INDEX TO WS-PRODUCT-RANK-COUNT
+                           MOVE PRC-PRODUCT-ID TO PRK-ID(PRK-INDEX)
+                           MOVE PRC-PRODUCT-TYPE TO PRK-TYPE(PRK-INDEX)
+                           MOVE PRC-BOXES TO PRK-BOXES(PRK-INDEX)
+                           MOVE PRC-TOTAL TO PRK-TOTAL(PRK-INDEX)
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+
+       141-RESOLVE-RESTART-NAMES.
+           SET STA-INDEX TO 1
+           SEARCH STATE-ITEM
+               AT END
+                   CONTINUE
+               WHEN WS-STATE = ST-CODE(STA-INDEX)
+                   MOVE ST-NAME(STA-INDEX) TO STATE-OUT
+           END-SEARCH
+           SET CT-INDEX TO 1
+           SEARCH CITY-ITEM
+               AT END
+                   CONTINUE
+               WHEN WS-CITY = CT-CODE(CT-INDEX)
+                   MOVE CT-NAME(CT-INDEX) TO CITY-OUT
+           END-SEARCH
            .
 
        145-PAGE-HEADING-ROUTINE.
@@ -360,31 +1278,75 @@
                        MOVE "N" TO EOF-FLAG
                        PERFORM 225-PUBLISH-FINAL-TOTALS
                    NOT AT END
-                       PERFORM 175-CONSTRUCT-DATA
+                       IF SKIPPING-RECORDS
+                           PERFORM 151-TEST-RESTART-POSITION
+                       END-IF
+                       IF SKIPPING-RECORDS
+                               AND NOT PAST-RESTART-POINT
+                           CONTINUE
+                       ELSE
+                           MOVE 'N' TO WS-SKIP-FLAG
+                           PERFORM 175-CONSTRUCT-DATA
+                       END-IF
                END-READ
            END-PERFORM
            .
 
+       151-TEST-RESTART-POSITION.
+           MOVE 'N' TO WS-PAST-RESTART-FLAG
+           IF WAREHOUSE-STATE > WS-RESTART-STATE
+               MOVE 'Y' TO WS-PAST-RESTART-FLAG
+           ELSE
+               IF WAREHOUSE-STATE = WS-RESTART-STATE
+                   IF WAREHOUSE-CITY > WS-RESTART-CITY
+                       MOVE 'Y' TO WS-PAST-RESTART-FLAG
+                   ELSE
+                       IF WAREHOUSE-CITY = WS-RESTART-CITY
+                               AND CUSTOMER-ID > WS-RESTART-CUSTOMER
+                           MOVE 'Y' TO WS-PAST-RESTART-FLAG
+                       ELSE
+                           IF WAREHOUSE-CITY = WS-RESTART-CITY
+                                   AND CUSTOMER-ID = WS-RESTART-CUSTOMER
+                                   AND WS-RESTART-SUB > ZERO
+                               MOVE 'Y' TO WS-PAST-RESTART-FLAG
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+           .
+
        175-CONSTRUCT-DATA.
+           IF WS-RESUME-SUB > ZERO
+               MOVE WS-RESTART-PARTIAL-TOTAL TO SALES-CUST-TOTAL
+           ELSE
+               MOVE ZERO TO SALES-CUST-TOTAL
+           END-IF
            PERFORM 180-BREAK-CONTROL-ROUTINE
            PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > 6
+               IF SUB > WS-RESUME-SUB
                IF PRODUCT-ID(SUB) NOT = SPACES
 
                    MOVE PRODUCT-ID(SUB) TO DL-PRODUCT-ID
-                   EVALUATE TRUE
-                       WHEN PRODUCT-CODE(SUB) = "E"
-                           MOVE "EDIBLES" TO DL-PRODUCT-TYPE
-                       WHEN PRODUCT-CODE(SUB) = "O"
-                           MOVE "OILS" TO DL-PRODUCT-TYPE
-                       WHEN PRODUCT-CODE(SUB) = "C"
-                           MOVE "CAPSULES" TO DL-PRODUCT-TYPE
-                       WHEN OTHER
+                   SET PRD-INDEX TO 1
+                   SEARCH PRODUCT-ITEM
+                       AT END
+                           MOVE SPACES TO DL-PRODUCT-NAME
                            MOVE "BAD CODE" TO DL-PRODUCT-TYPE
-                   END-EVALUATE
+                           MOVE "PRODUCT-ID" TO EX-FIELD
+                           MOVE PRODUCT-ID(SUB) TO EX-VALUE
+                           PERFORM 230-LOG-EXCEPTION
+                       WHEN PRD-ID(PRD-INDEX) = PRODUCT-ID(SUB)
+                           MOVE PRD-NAME(PRD-INDEX) TO DL-PRODUCT-NAME
+                           MOVE PRD-TYPE(PRD-INDEX) TO DL-PRODUCT-TYPE
+                   END-SEARCH
                    SET MO-INDEX TO 1
                    SEARCH MONTH-ITEM
                        AT END
                            MOVE "BAD MONTH" TO DL-MOUNTH-BOUGHT
+                           MOVE "MONTH" TO EX-FIELD
+                           MOVE MOUNTH-BOUGHT(SUB) TO EX-VALUE
+                           PERFORM 230-LOG-EXCEPTION
                        WHEN MOUNTH-BOUGHT(SUB) = MO-CODE(MO-INDEX)
                            MOVE MO-NAME(MO-INDEX) TO DL-MOUNTH-BOUGHT
                    END-SEARCH
@@ -395,6 +1357,18 @@
                    ADD SALES-MONTH-TOTAL TO SALES-CUST-TOTAL
                    MOVE SALES-MONTH-TOTAL TO DL-MONTH-TOTAL-SOLD
 
+                   MOVE WAREHOUSE-STATE TO CSV-STATE
+                   MOVE WAREHOUSE-CITY TO CSV-CITY
+                   MOVE CUSTOMER-ID TO CSV-CUSTOMER-ID
+                   MOVE PRODUCT-ID(SUB) TO CSV-PRODUCT-ID
+                   MOVE DL-PRODUCT-TYPE TO CSV-PRODUCT-TYPE
+                   MOVE DL-MOUNTH-BOUGHT TO CSV-MONTH
+                   MOVE NUMBER-BOXES(SUB) TO CSV-NUM-SOLD
+                   MOVE BOX-PRICE(SUB) TO CSV-BOX-PRICE
+                   MOVE SALES-MONTH-TOTAL TO CSV-MONTH-TOTAL
+                   WRITE CSV-RECORD FROM CSV-LINE
+                   PERFORM 178-ACCUMULATE-PRODUCT-RANK
+
                    WRITE REPORT-RECORD FROM DETAIL-LINE
                        AFTER ADVANCING PROPER-SPACING
                    ADD 2 TO LINE-COUNT
@@ -408,18 +1382,69 @@
                            AFTER ADVANCING PROPER-SPACING
                        ADD 2 TO LINE-COUNT
 
-           END-IF
+               END-IF
+               MOVE SUB TO WS-CKPT-SUB
+               MOVE SALES-CUST-TOTAL TO WS-CKPT-PARTIAL-TOTAL
+               PERFORM 240-CHECKPOINT-STATE-DONE
+               END-IF
            END-PERFORM
+           MOVE ZERO TO WS-RESUME-SUB
            MOVE SALES-CUST-TOTAL TO CUSTOMER-TOTAL-OUT
            WRITE REPORT-RECORD FROM TOTAL-CUSTOMER-BREAK-LINE
                AFTER ADVANCING 3
+           MOVE WAREHOUSE-STATE TO CR-STATE
+           MOVE WAREHOUSE-CITY TO CR-CITY
+           MOVE CUSTOMER-ID TO CR-CUSTOMER-ID
+           MOVE CUSTOMER-NAME TO CR-CUSTOMER-NAME
+           MOVE SALES-CUST-TOTAL TO CR-TOTAL
+           WRITE CUST-RANK-RECORD
+           PERFORM 179-POST-CUSTOMER-HISTORY
            ADD SALES-CUST-TOTAL TO WS-CITY-TOTAL
            ADD SALES-CUST-TOTAL TO WS-STATE-TOTAL
            ADD SALES-CUST-TOTAL TO WS-GRAND-TOTAL
+           MOVE ZERO TO WS-CKPT-SUB
+           MOVE ZERO TO WS-CKPT-PARTIAL-TOTAL
+           PERFORM 240-CHECKPOINT-STATE-DONE
            MOVE ZEROES TO SALES-MONTH-TOTAL SALES-CUST-TOTAL
            ADD 6 TO LINE-COUNT
            .
 
+       178-ACCUMULATE-PRODUCT-RANK.
+           SET PRK-INDEX TO 1
+           SEARCH PRODUCT-RANK-ITEM
+               AT END
+                   ADD 1 TO WS-PRODUCT-RANK-COUNT
+                   SET PRK-INDEX TO WS-PRODUCT-RANK-COUNT
+                   MOVE PRODUCT-ID(SUB) TO PRK-ID(PRK-INDEX)
+                   MOVE DL-PRODUCT-TYPE TO PRK-TYPE(PRK-INDEX)
+                   MOVE NUMBER-BOXES(SUB) TO PRK-BOXES(PRK-INDEX)
+                   MOVE SALES-MONTH-TOTAL TO PRK-TOTAL(PRK-INDEX)
+               WHEN PRK-ID(PRK-INDEX) = PRODUCT-ID(SUB)
+                   ADD NUMBER-BOXES(SUB) TO PRK-BOXES(PRK-INDEX)
+                   ADD SALES-MONTH-TOTAL TO PRK-TOTAL(PRK-INDEX)
+           END-SEARCH
+           .
+
+       179-POST-CUSTOMER-HISTORY.
+           MOVE WS-CURRENT-PERIOD TO HH-PERIOD
+           MOVE "C" TO HH-LEVEL
+           MOVE WAREHOUSE-STATE TO HH-STATE
+           MOVE WAREHOUSE-CITY TO HH-CITY
+           MOVE CUSTOMER-ID TO HH-CUSTOMER
+           MOVE SALES-CUST-TOTAL TO HH-TOTAL
+           PERFORM 187-WRITE-HISTORY-RECORD
+           MOVE "C" TO WS-TREND-LEVEL
+           MOVE WAREHOUSE-STATE TO WS-TREND-STATE
+           MOVE WAREHOUSE-CITY TO WS-TREND-CITY
+           MOVE CUSTOMER-ID TO WS-TREND-CUSTOMER
+           PERFORM 184-FIND-PRIOR-TOTAL
+           IF TREND-FOUND
+               COMPUTE WS-TREND-DIFF =
+                   SALES-CUST-TOTAL - WS-TREND-PRIOR-TOTAL
+               PERFORM 186-WRITE-TREND-LINE
+           END-IF
+           .
+
        180-BREAK-CONTROL-ROUTINE.
            EVALUATE TRUE
                WHEN FIRST-RECORD = "YES"
@@ -430,10 +1455,12 @@
                    MOVE CITY-OUT TO TL-CITY-NAME
                    WRITE REPORT-RECORD FROM TOTAL-CITY-SOLD-LINE
                        AFTER ADVANCING PROPER-SPACING
+                   PERFORM 181-POST-CITY-HISTORY
                    MOVE WS-STATE-TOTAL TO TL-STATE-SOLD
                    MOVE STATE-OUT TO TL-STATE-NAME
                    WRITE REPORT-RECORD FROM TOTAL-STATE-SOLD-LINE
                        AFTER ADVANCING PROPER-SPACING
+                   PERFORM 182-POST-STATE-HISTORY
                    MOVE ZEROES TO WS-STATE-TOTAL WS-CITY-TOTAL
                    PERFORM 185-STATE-BREAK
                WHEN WAREHOUSE-CITY NOT = WS-CITY
@@ -441,6 +1468,7 @@
                    MOVE CITY-OUT TO TL-CITY-NAME
                    WRITE REPORT-RECORD FROM TOTAL-CITY-SOLD-LINE
                        AFTER ADVANCING PROPER-SPACING
+                   PERFORM 181-POST-CITY-HISTORY
                    PERFORM 190-CITY-BREAK
                    MOVE ZEROES TO WS-CITY-TOTAL
                WHEN CUSTOMER-ID NOT = WS-CUSTOMER
@@ -448,6 +1476,127 @@
            END-EVALUATE
            .
 
+       181-POST-CITY-HISTORY.
+           MOVE WS-CURRENT-PERIOD TO HH-PERIOD
+           MOVE "T" TO HH-LEVEL
+           MOVE WS-STATE TO HH-STATE
+           MOVE WS-CITY TO HH-CITY
+           MOVE SPACES TO HH-CUSTOMER
+           MOVE WS-CITY-TOTAL TO HH-TOTAL
+           PERFORM 187-WRITE-HISTORY-RECORD
+           MOVE "T" TO WS-TREND-LEVEL
+           MOVE WS-STATE TO WS-TREND-STATE
+           MOVE WS-CITY TO WS-TREND-CITY
+           MOVE SPACES TO WS-TREND-CUSTOMER
+           PERFORM 184-FIND-PRIOR-TOTAL
+           IF TREND-FOUND
+               COMPUTE WS-TREND-DIFF =
+                   WS-CITY-TOTAL - WS-TREND-PRIOR-TOTAL
+               PERFORM 186-WRITE-TREND-LINE
+           END-IF
+           .
+
+       182-POST-STATE-HISTORY.
+           MOVE WS-CURRENT-PERIOD TO HH-PERIOD
+           MOVE "S" TO HH-LEVEL
+           MOVE WS-STATE TO HH-STATE
+           MOVE SPACES TO HH-CITY
+           MOVE SPACES TO HH-CUSTOMER
+           MOVE WS-STATE-TOTAL TO HH-TOTAL
+           PERFORM 187-WRITE-HISTORY-RECORD
+           MOVE "S" TO WS-TREND-LEVEL
+           MOVE WS-STATE TO WS-TREND-STATE
+           MOVE SPACES TO WS-TREND-CITY
+           MOVE SPACES TO WS-TREND-CUSTOMER
+           PERFORM 184-FIND-PRIOR-TOTAL
+           IF TREND-FOUND
+               COMPUTE WS-TREND-DIFF =
+                   WS-STATE-TOTAL - WS-TREND-PRIOR-TOTAL
+               PERFORM 186-WRITE-TREND-LINE
+           END-IF
+           .
+
+       183-POST-GRAND-HISTORY.
+           MOVE WS-CURRENT-PERIOD TO HH-PERIOD
+           MOVE "G" TO HH-LEVEL
+           MOVE SPACES TO HH-STATE
+           MOVE SPACES TO HH-CITY
+           MOVE SPACES TO HH-CUSTOMER
+           MOVE WS-GRAND-TOTAL TO HH-TOTAL
+           PERFORM 187-WRITE-HISTORY-RECORD
+           MOVE "G" TO WS-TREND-LEVEL
+           MOVE SPACES TO WS-TREND-STATE
+           MOVE SPACES TO WS-TREND-CITY
+           MOVE SPACES TO WS-TREND-CUSTOMER
+           PERFORM 184-FIND-PRIOR-TOTAL
+           IF TREND-FOUND
+               COMPUTE WS-TREND-DIFF =
+                   WS-GRAND-TOTAL - WS-TREND-PRIOR-TOTAL
+               PERFORM 186-WRITE-TREND-LINE
+           END-IF
+           .
+
+       187-WRITE-HISTORY-RECORD.
+           MOVE 'N' TO WS-HIST-DUP-FLAG
+           SET HST-INDEX TO 1
+           SEARCH HISTORY-ITEM
+               AT END
+                   CONTINUE
+               WHEN HS-PERIOD(HST-INDEX) = HH-PERIOD
+                       AND HS-LEVEL(HST-INDEX) = HH-LEVEL
+                       AND HS-STATE(HST-INDEX) = HH-STATE
+                       AND HS-CITY(HST-INDEX) = HH-CITY
+                       AND HS-CUSTOMER(HST-INDEX) = HH-CUSTOMER
+                   MOVE 'Y' TO WS-HIST-DUP-FLAG
+           END-SEARCH
+           IF NOT HISTORY-ROW-DUPLICATE
+               WRITE HISTORY-RECORD
+               ADD 1 TO WS-HISTORY-COUNT
+               SET HST-INDEX TO WS-HISTORY-COUNT
+               MOVE HH-PERIOD TO HS-PERIOD(HST-INDEX)
+               MOVE HH-LEVEL TO HS-LEVEL(HST-INDEX)
+               MOVE HH-STATE TO HS-STATE(HST-INDEX)
+               MOVE HH-CITY TO HS-CITY(HST-INDEX)
+               MOVE HH-CUSTOMER TO HS-CUSTOMER(HST-INDEX)
+               MOVE HH-TOTAL TO HS-TOTAL(HST-INDEX)
+           END-IF
+           .
+
+       184-FIND-PRIOR-TOTAL.
+           MOVE 'N' TO WS-TREND-FOUND-FLAG
+           MOVE LOW-VALUES TO WS-TREND-BEST-PERIOD
+           MOVE ZERO TO WS-TREND-PRIOR-TOTAL
+           PERFORM VARYING HST-INDEX FROM 1 BY 1
+                   UNTIL HST-INDEX > WS-HISTORY-COUNT
+               IF HS-LEVEL(HST-INDEX) = WS-TREND-LEVEL
+                       AND HS-STATE(HST-INDEX) = WS-TREND-STATE
+                       AND HS-CITY(HST-INDEX) = WS-TREND-CITY
+                       AND HS-CUSTOMER(HST-INDEX) = WS-TREND-CUSTOMER
+                       AND HS-PERIOD(HST-INDEX) < WS-CURRENT-PERIOD
+                       AND HS-PERIOD(HST-INDEX) > WS-TREND-BEST-PERIOD
+                   MOVE HS-PERIOD(HST-INDEX) TO WS-TREND-BEST-PERIOD
+                   MOVE HS-TOTAL(HST-INDEX) TO WS-TREND-PRIOR-TOTAL
+                   MOVE 'Y' TO WS-TREND-FOUND-FLAG
+               END-IF
+           END-PERFORM
+           .
+
+       186-WRITE-TREND-LINE.
+           IF WS-TREND-DIFF > ZERO
+               MOVE "UP  " TO TL-TREND-ARROW
+           ELSE
+               IF WS-TREND-DIFF < ZERO
+                   MOVE "DOWN" TO TL-TREND-ARROW
+               ELSE
+                   MOVE "SAME" TO TL-TREND-ARROW
+               END-IF
+           END-IF
+           MOVE WS-TREND-DIFF TO TL-TREND-AMOUNT
+           WRITE REPORT-RECORD FROM TREND-LINE
+               AFTER ADVANCING PROPER-SPACING
+           ADD 1 TO LINE-COUNT
+           .
+
        185-STATE-BREAK.
 
            SET STA-INDEX TO 1
@@ -457,6 +1606,9 @@
                        WAREHOUSE-STATE DELIMITED BY SIZE
                        INTO STATE-OUT
                    END-STRING
+                   MOVE "STATE" TO EX-FIELD
+                   MOVE WAREHOUSE-STATE TO EX-VALUE
+                   PERFORM 230-LOG-EXCEPTION
                WHEN WAREHOUSE-STATE = ST-CODE(STA-INDEX)
                    MOVE ST-NAME(STA-INDEX) TO STATE-OUT
            END-SEARCH
@@ -476,6 +1628,9 @@
                        WAREHOUSE-CITY
                        INTO CITY-OUT
                    END-STRING
+                   MOVE "CITY" TO EX-FIELD
+                   MOVE WAREHOUSE-CITY TO EX-VALUE
+                   PERFORM 230-LOG-EXCEPTION
                WHEN WAREHOUSE-CITY = CT-CODE(CT-INDEX)
                    MOVE CT-NAME(CT-INDEX) TO CITY-OUT WS-CITY
            END-SEARCH
@@ -502,6 +1657,9 @@
                        CUSTOMER-RATING
                        INTO RATING-OUT
                    END-STRING
+                   MOVE "RATING" TO EX-FIELD
+                   MOVE CUSTOMER-RATING TO EX-VALUE
+                   PERFORM 230-LOG-EXCEPTION
               WHEN CUSTOMER-RATING = AC-CODE(AC-INDEX)
                    MOVE AC-NAME(AC-INDEX) TO RATING-OUT
            END-SEARCH
@@ -528,22 +1686,120 @@
                        AFTER ADVANCING 1
            .
 
+       230-LOG-EXCEPTION.
+           MOVE CUSTOMER-ID TO EX-CUSTOMER-ID
+           MOVE WAREHOUSE-STATE TO EX-STATE
+           MOVE WAREHOUSE-CITY TO EX-CITY
+           WRITE EXCEPTION-RECORD FROM EXCEPTION-LINE
+           .
+
        225-PUBLISH-FINAL-TOTALS.
            MOVE WS-CITY-TOTAL TO TL-CITY-SOLD
            MOVE CITY-OUT TO TL-CITY-NAME
            WRITE REPORT-RECORD FROM TOTAL-CITY-SOLD-LINE
                AFTER ADVANCING PROPER-SPACING
+           PERFORM 181-POST-CITY-HISTORY
            MOVE WS-STATE-TOTAL TO TL-STATE-SOLD
            MOVE STATE-OUT TO TL-STATE-NAME
            WRITE REPORT-RECORD FROM TOTAL-STATE-SOLD-LINE
                AFTER ADVANCING PROPER-SPACING
+           PERFORM 182-POST-STATE-HISTORY
            MOVE WS-GRAND-TOTAL TO GRAND-TOTAL-SOLD
            WRITE REPORT-RECORD FROM GRAND-TOTAL-SOLD-LINE
                AFTER ADVANCING 3
+           PERFORM 183-POST-GRAND-HISTORY
+           .
+
+       260-PRODUCE-RANKING-REPORT.
+           CLOSE CUST-RANK-FILE
+           PERFORM 262-FLUSH-PRODUCT-RANK-TABLE
+           SORT CUST-RANK-SORT-FILE
+               ON DESCENDING KEY SRT-CUST-TOTAL
+               USING CUST-RANK-FILE
+               GIVING CUST-RANK-SORTED
+           SORT PROD-RANK-SORT-FILE
+               ON DESCENDING KEY SRT-PROD-TOTAL
+               USING PROD-RANK-FILE
+               GIVING PROD-RANK-SORTED
+           OPEN OUTPUT RANKING-REPORT-FILE
+           WRITE RANKING-REPORT-RECORD FROM RANK-TITLE-LINE
+               AFTER ADVANCING 1
+           PERFORM 264-PRINT-CUSTOMER-RANKING
+           PERFORM 266-PRINT-PRODUCT-RANKING
+           CLOSE RANKING-REPORT-FILE
+           .
+
+       262-FLUSH-PRODUCT-RANK-TABLE.
+           OPEN OUTPUT PROD-RANK-FILE
+           PERFORM VARYING PRK-INDEX FROM 1 BY 1
+                   UNTIL PRK-INDEX > WS-PRODUCT-RANK-COUNT
+               MOVE PRK-ID(PRK-INDEX) TO PR-PRODUCT-ID
+               MOVE PRK-TYPE(PRK-INDEX) TO PR-PRODUCT-TYPE
+               MOVE PRK-BOXES(PRK-INDEX) TO PR-BOXES
+               MOVE PRK-TOTAL(PRK-INDEX) TO PR-TOTAL
+               WRITE PROD-RANK-RECORD
+           END-PERFORM
+           CLOSE PROD-RANK-FILE
+           .
+
+       264-PRINT-CUSTOMER-RANKING.
+           WRITE RANKING-REPORT-RECORD FROM RANK-CUST-HEADING-1
+               AFTER ADVANCING 2
+           WRITE RANKING-REPORT-RECORD FROM RANK-CUST-HEADING-2
+               AFTER ADVANCING 2
+           MOVE ZERO TO RANK-COUNTER
+           OPEN INPUT CUST-RANK-SORTED
+           MOVE "Y" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "N" OR RANK-COUNTER >= WS-TOP-N
+               READ CUST-RANK-SORTED
+                   AT END
+                       MOVE "N" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO RANK-COUNTER
+                       MOVE RANK-COUNTER TO RK-CUST-RANK
+                       MOVE CRS-STATE TO RK-CUST-STATE
+                       MOVE CRS-CITY TO RK-CUST-CITY
+                       MOVE CRS-CUSTOMER-ID TO RK-CUST-ID
+                       MOVE CRS-CUSTOMER-NAME TO RK-CUST-NAME
+                       MOVE CRS-TOTAL TO RK-CUST-TOTAL
+                       WRITE RANKING-REPORT-RECORD FROM RANK-CUST-LINE
+                           AFTER ADVANCING 1
+               END-READ
+           END-PERFORM
+           CLOSE CUST-RANK-SORTED
+           .
+
+       266-PRINT-PRODUCT-RANKING.
+           WRITE RANKING-REPORT-RECORD FROM RANK-PROD-HEADING-1
+               AFTER ADVANCING 3
+           WRITE RANKING-REPORT-RECORD FROM RANK-PROD-HEADING-2
+               AFTER ADVANCING 2
+           MOVE ZERO TO RANK-COUNTER
+           OPEN INPUT PROD-RANK-SORTED
+           MOVE "Y" TO EOF-FLAG
+           PERFORM UNTIL EOF-FLAG = "N" OR RANK-COUNTER >= WS-TOP-N
+               READ PROD-RANK-SORTED
+                   AT END
+                       MOVE "N" TO EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO RANK-COUNTER
+                       MOVE RANK-COUNTER TO RK-PROD-RANK
+                       MOVE PRS-PRODUCT-ID TO RK-PROD-ID
+                       MOVE PRS-PRODUCT-TYPE TO RK-PROD-TYPE
+                       MOVE PRS-BOXES TO RK-PROD-BOXES
+                       MOVE PRS-TOTAL TO RK-PROD-TOTAL
+                       WRITE RANKING-REPORT-RECORD FROM RANK-PROD-LINE
+                           AFTER ADVANCING 1
+               END-READ
+           END-PERFORM
+           CLOSE PROD-RANK-SORTED
            .
 
        250-CLOSE-ROUTINE.
            CLOSE SORTED-FILE
            CLOSE REPORT-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CSV-FILE
+           CLOSE HISTORY-FILE
            STOP RUN
            .
