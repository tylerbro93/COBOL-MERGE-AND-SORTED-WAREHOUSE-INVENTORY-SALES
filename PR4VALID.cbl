@@ -0,0 +1,738 @@
+      ******************************************************************
+      * Author: Tyler Brown
+      * Date: 03/14/2018
+      * Purpose: validate warehouse intake files before PROJECT4 merges
+      *          them, rejecting bad records instead of letting them
+      *          flow into PR4 MERGED.txt
+      * Tectonics: cobc -xo PR4VALID.exe --std=mf  PR4VALID.cbl
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PR4VALID.
+      **************************COMMENT SECTION*************************
+      *THIS PROGRAM READS THE SAME WAREHOUSE INTAKE FILES PROJECT4
+      *MERGES (LISTED IN "PR4 MANIFEST.TXT", OR PR4FA17A.TXT/PR4FA17B.TXT
+      *IF NO MANIFEST IS PRESENT) AND CHECKS CUSTOMER RATING, NUMBER OF
+      *BOXES, BOX PRICE, PRODUCT CODE, AND MONTH BOUGHT ON EVERY RECORD.
+      *RECORDS THAT FAIL ARE WRITTEN TO "PR4 REJECTS.TXT" WITH THE
+      *FIELD AND REASON; RECORDS THAT PASS ARE COPIED TO A "PR4
+      *VALIDn.TXT" FILE PER INTAKE SLOT. "PR4 MANIFEST.TXT" IS THEN
+      *REWRITTEN TO POINT AT THE VALIDATED FILES, SO PROJECT4'S MERGE
+      *STEP PICKS UP ONLY CLEAN DATA WITHOUT ANY CHANGE TO PROJECT4.
+      ******************************************************************
+
+
+      ************************ENVIRONMENT DIVISION**********************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE
+               ASSIGN TO "PR4 MANIFEST.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+
+           SELECT OPTIONAL UNMERGE-FILE1
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-1
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-1.
+
+           SELECT OPTIONAL UNMERGE-FILE2
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-2
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-2.
+
+           SELECT OPTIONAL UNMERGE-FILE3
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-3
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-3.
+
+           SELECT OPTIONAL UNMERGE-FILE4
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-4
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-4.
+
+           SELECT OPTIONAL UNMERGE-FILE5
+               ASSIGN TO DYNAMIC WS-INPUT-FILE-NAME-5
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS-5.
+
+           SELECT VALID-FILE1
+               ASSIGN TO "PR4 VALID1.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALID-FILE2
+               ASSIGN TO "PR4 VALID2.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALID-FILE3
+               ASSIGN TO "PR4 VALID3.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALID-FILE4
+               ASSIGN TO "PR4 VALID4.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT VALID-FILE5
+               ASSIGN TO "PR4 VALID5.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "PR4 REJECTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRODUCT-FILE
+               ASSIGN TO "PR4 PRODUCTS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+      ***********************DATA DIVISION******************************
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD MANIFEST-FILE.
+       01 MANIFEST-RECORD               PIC X(40).
+
+       FD UNMERGE-FILE1
+       RECORD CONTAINS 126 CHARACTERS.
+       01 UNSORTED-RECORD1.
+           05  US-WAREHOUSE-STATE1    PIC A(2).
+           05  FILLER                 PIC X(1).
+           05  US-WAREHOUSE-CITY1     PIC X(2).
+           05  FILLER                 PIC X(1).
+           05  US-CUSTOMER-ID1        PIC X(2).
+           05  US-CUSTOMER-NAME1      PIC X(20).
+           05  US-CUSTOMER-RATING1    PIC 9(1).
+           05  FILLER                 PIC X(1).
+           05  PRODUCT-DATA1 OCCURS 6 TIMES.
+               10 US-PRODUCT-ID1      PIC X(5).
+               10 US-PRODUCT-CODE1    PIC X(1).
+               10 US-NUMBER-BOXES1    PIC 9(3).
+               10 US-BOX-PRICE1       PIC 999V99.
+               10 US-MOUNTH-BOUGHT1   PIC 99.
+
+       FD UNMERGE-FILE2
+       RECORD CONTAINS 126 CHARACTERS.
+       01 UNSORTED-RECORD2.
+           05  US-WAREHOUSE-STATE    PIC A(2).
+           05  FILLER                PIC X(1).
+           05  US-WAREHOUSE-CITY     PIC X(2).
+           05  FILLER                PIC X(1).
+           05  US-CUSTOMER-ID        PIC X(2).
+           05  US-CUSTOMER-NAME      PIC X(20).
+           05  US-CUSTOMER-RATING    PIC 9(1).
+           05  FILLER               PIC X(1).
+           05  PRODUCT-DATA2 OCCURS 6 TIMES.
+               10 US-PRODUCT-ID      PIC X(5).
+               10 US-PRODUCT-CODE    PIC X(1).
+               10 US-NUMBER-BOXES    PIC 9(3).
+               10 US-BOX-PRICE       PIC 999V99.
+               10 US-MOUNTH-BOUGHT   PIC 99.
+
+       FD UNMERGE-FILE3
+       RECORD CONTAINS 126 CHARACTERS.
+       01 UNSORTED-RECORD3.
+           05  US-WAREHOUSE-STATE3    PIC A(2).
+           05  FILLER                 PIC X(1).
+           05  US-WAREHOUSE-CITY3     PIC X(2).
+           05  FILLER                 PIC X(1).
+           05  US-CUSTOMER-ID3        PIC X(2).
+           05  US-CUSTOMER-NAME3      PIC X(20).
+           05  US-CUSTOMER-RATING3    PIC 9(1).
+           05  FILLER                 PIC X(1).
+           05  PRODUCT-DATA3 OCCURS 6 TIMES.
+               10 US-PRODUCT-ID3      PIC X(5).
+               10 US-PRODUCT-CODE3    PIC X(1).
+               10 US-NUMBER-BOXES3    PIC 9(3).
+               10 US-BOX-PRICE3       PIC 999V99.
+               10 US-MOUNTH-BOUGHT3   PIC 99.
+
+       FD UNMERGE-FILE4
+       RECORD CONTAINS 126 CHARACTERS.
+       01 UNSORTED-RECORD4.
+           05  US-WAREHOUSE-STATE4    PIC A(2).
+           05  FILLER                 PIC X(1).
+           05  US-WAREHOUSE-CITY4     PIC X(2).
+           05  FILLER                 PIC X(1).
+           05  US-CUSTOMER-ID4        PIC X(2).
+           05  US-CUSTOMER-NAME4      PIC X(20).
+           05  US-CUSTOMER-RATING4    PIC 9(1).
+           05  FILLER                 PIC X(1).
+           05  PRODUCT-DATA4 OCCURS 6 TIMES.
+               10 US-PRODUCT-ID4      PIC X(5).
+               10 US-PRODUCT-CODE4    PIC X(1).
+               10 US-NUMBER-BOXES4    PIC 9(3).
+               10 US-BOX-PRICE4       PIC 999V99.
+               10 US-MOUNTH-BOUGHT4   PIC 99.
+
+       FD UNMERGE-FILE5
+       RECORD CONTAINS 126 CHARACTERS.
+       01 UNSORTED-RECORD5.
+           05  US-WAREHOUSE-STATE5    PIC A(2).
+           05  FILLER                 PIC X(1).
+           05  US-WAREHOUSE-CITY5     PIC X(2).
+           05  FILLER                 PIC X(1).
+           05  US-CUSTOMER-ID5        PIC X(2).
+           05  US-CUSTOMER-NAME5      PIC X(20).
+           05  US-CUSTOMER-RATING5    PIC 9(1).
+           05  FILLER                 PIC X(1).
+           05  PRODUCT-DATA5 OCCURS 6 TIMES.
+               10 US-PRODUCT-ID5      PIC X(5).
+               10 US-PRODUCT-CODE5    PIC X(1).
+               10 US-NUMBER-BOXES5    PIC 9(3).
+               10 US-BOX-PRICE5       PIC 999V99.
+               10 US-MOUNTH-BOUGHT5   PIC 99.
+
+       FD VALID-FILE1.
+       01 VALID-RECORD1                 PIC X(126).
+
+       FD VALID-FILE2.
+       01 VALID-RECORD2                 PIC X(126).
+
+       FD VALID-FILE3.
+       01 VALID-RECORD3                 PIC X(126).
+
+       FD VALID-FILE4.
+       01 VALID-RECORD4                 PIC X(126).
+
+       FD VALID-FILE5.
+       01 VALID-RECORD5                 PIC X(126).
+
+       FD REJECT-FILE.
+       01 REJECT-RECORD                 PIC X(80).
+
+       FD PRODUCT-FILE
+           RECORD CONTAINS 27 CHARACTERS.
+       01 PRODUCT-FILE-RECORD.
+           05  PF-CODE                PIC X(5).
+           05  PF-NAME                PIC X(14).
+           05  PF-TYPE                PIC X(8).
+
+       WORKING-STORAGE SECTION.
+
+       01  FLAGS-N-SWITCHES.
+           05  EOF-FLAG                    PIC X       VALUE SPACES.
+               88 NO-MORE-DATA                         VALUE 'N'.
+           05  WS-RECORD-BAD-FLAG          PIC X       VALUE 'N'.
+               88 RECORD-IS-GOOD                       VALUE 'N'.
+               88 RECORD-IS-BAD                        VALUE 'Y'.
+           05  PRODUCT-EOF-FLAG            PIC X       VALUE 'N'.
+               88 NO-MORE-PRODUCTS                     VALUE 'Y'.
+
+       01  VLD-SUB                        PIC 9        VALUE ZERO.
+
+       01  WS-PRODUCT-COUNT               PIC 9(3)     VALUE ZERO.
+       01  PRODUCT-TABLE.
+           05  PRODUCT-ITEM OCCURS 1 TO 200 TIMES
+                   DEPENDING ON WS-PRODUCT-COUNT
+                   INDEXED BY PRD-INDEX.
+               10  PRD-ID    PIC X(5).
+               10  PRD-NAME  PIC X(14).
+               10  PRD-TYPE  PIC X(8).
+
+       01  MANIFEST-FIELDS.
+           05  WS-INPUT-FILE-NAME-1   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-FILE-NAME-2   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-FILE-NAME-3   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-FILE-NAME-4   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-FILE-NAME-5   PIC X(40)
+                   VALUE "PR4 NO INPUT SLOT.TXT".
+           05  WS-INPUT-STATUS-1      PIC XX      VALUE SPACES.
+           05  WS-INPUT-STATUS-2      PIC XX      VALUE SPACES.
+           05  WS-INPUT-STATUS-3      PIC XX      VALUE SPACES.
+           05  WS-INPUT-STATUS-4      PIC XX      VALUE SPACES.
+           05  WS-INPUT-STATUS-5      PIC XX      VALUE SPACES.
+           05  WS-MANIFEST-SUB        PIC 9       VALUE ZERO.
+           05  WS-MANIFEST-STATUS     PIC XX      VALUE SPACES.
+           05  MANIFEST-EOF-FLAG      PIC X       VALUE 'N'.
+               88 NO-MORE-MANIFEST-LINES             VALUE 'Y'.
+
+       01  REJECT-LINE.
+           05                          PIC X(7) VALUE "CUST-ID".
+           05                          PIC X(1) VALUE SPACES.
+           05  RJ-CUSTOMER-ID          PIC X(5).
+           05                          PIC X(2) VALUE SPACES.
+           05                          PIC X(5) VALUE "STATE".
+           05                          PIC X(1) VALUE SPACES.
+           05  RJ-STATE                PIC X(2).
+           05                          PIC X(2) VALUE SPACES.
+           05                          PIC X(4) VALUE "CITY".
+           05                          PIC X(1) VALUE SPACES.
+           05  RJ-CITY                 PIC X(2).
+           05                          PIC X(2) VALUE SPACES.
+           05                          PIC X(5) VALUE "FIELD".
+           05                          PIC X(1) VALUE SPACES.
+           05  RJ-FIELD                PIC X(12).
+           05                          PIC X(1) VALUE SPACES.
+           05                          PIC X(6) VALUE "REASON".
+           05                          PIC X(1) VALUE SPACES.
+           05  RJ-REASON               PIC X(20).
+
+      *************************PROCEDURE DIVISION***********************
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           PERFORM 103-LOAD-MANIFEST
+           PERFORM 105-LOAD-PRODUCT-TABLE
+           OPEN OUTPUT REJECT-FILE
+           PERFORM 110-VALIDATE-FILE1
+           PERFORM 110-VALIDATE-FILE2
+           PERFORM 110-VALIDATE-FILE3
+           PERFORM 110-VALIDATE-FILE4
+           PERFORM 110-VALIDATE-FILE5
+           CLOSE REJECT-FILE
+           PERFORM 190-REWRITE-MANIFEST
+           STOP RUN
+           .
+
+       103-LOAD-MANIFEST.
+           MOVE ZERO TO WS-MANIFEST-SUB
+           OPEN INPUT MANIFEST-FILE
+           IF WS-MANIFEST-STATUS = "00"
+               MOVE 'N' TO MANIFEST-EOF-FLAG
+               PERFORM UNTIL NO-MORE-MANIFEST-LINES
+                   READ MANIFEST-FILE
+                       AT END
+                           MOVE 'Y' TO MANIFEST-EOF-FLAG
+                       NOT AT END
+                           IF MANIFEST-RECORD NOT = SPACES
+                               IF WS-MANIFEST-SUB < 5
+                                   ADD 1 TO WS-MANIFEST-SUB
+                                   EVALUATE WS-MANIFEST-SUB
+                                       WHEN 1
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-1
+                                       WHEN 2
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-2
+                                       WHEN 3
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-3
+                                       WHEN 4
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-4
+                                       WHEN 5
+                                           MOVE MANIFEST-RECORD
+                                               TO WS-INPUT-FILE-NAME-5
+                                   END-EVALUATE
+                               ELSE
+                                   DISPLAY "WARNING: MANIFEST LINE "
+                                       "IGNORED, LIMIT OF 5 "
+                                       "WAREHOUSE FILES EXCEEDED: "
+                                       MANIFEST-RECORD
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE MANIFEST-FILE
+           ELSE
+               MOVE "PR4FA17A.txt" TO WS-INPUT-FILE-NAME-1
+               MOVE "PR4FA17B.txt" TO WS-INPUT-FILE-NAME-2
+               MOVE 2 TO WS-MANIFEST-SUB
+           END-IF
+           .
+
+       105-LOAD-PRODUCT-TABLE.
+           MOVE ZERO TO WS-PRODUCT-COUNT
+           OPEN INPUT PRODUCT-FILE
+           MOVE 'N' TO PRODUCT-EOF-FLAG
+           PERFORM UNTIL NO-MORE-PRODUCTS
+               READ PRODUCT-FILE
+                   AT END
+                       MOVE 'Y' TO PRODUCT-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-PRODUCT-COUNT
+                       MOVE PF-CODE TO PRD-ID(WS-PRODUCT-COUNT)
+                       MOVE PF-NAME TO PRD-NAME(WS-PRODUCT-COUNT)
+                       MOVE PF-TYPE TO PRD-TYPE(WS-PRODUCT-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE PRODUCT-FILE
+           .
+
+       110-VALIDATE-FILE1.
+           OPEN INPUT UNMERGE-FILE1
+           IF WS-INPUT-STATUS-1 = "00"
+               OPEN OUTPUT VALID-FILE1
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE1
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           PERFORM 1101-CHECK-RECORD1
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE1
+               CLOSE VALID-FILE1
+           END-IF
+           .
+
+       1101-CHECK-RECORD1.
+           MOVE 'N' TO WS-RECORD-BAD-FLAG
+           IF US-CUSTOMER-RATING1 NOT NUMERIC
+               MOVE "RATING" TO RJ-FIELD
+               MOVE "NOT NUMERIC" TO RJ-REASON
+               PERFORM 1109-WRITE-REJECT1
+           END-IF
+           PERFORM VARYING VLD-SUB FROM 1 BY 1 UNTIL VLD-SUB > 6
+               PERFORM 1102-CHECK-PRODUCT-LINE1
+           END-PERFORM
+           IF RECORD-IS-GOOD
+               WRITE VALID-RECORD1 FROM UNSORTED-RECORD1
+           END-IF
+           .
+
+       1102-CHECK-PRODUCT-LINE1.
+           IF US-PRODUCT-ID1(VLD-SUB) NOT = SPACES
+               IF US-NUMBER-BOXES1(VLD-SUB) NOT NUMERIC
+                   MOVE "NUM-BOXES" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1109-WRITE-REJECT1
+               END-IF
+               IF US-BOX-PRICE1(VLD-SUB) NOT NUMERIC
+                   MOVE "BOX-PRICE" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1109-WRITE-REJECT1
+               END-IF
+               SET PRD-INDEX TO 1
+               SEARCH PRODUCT-ITEM
+                   AT END
+                       MOVE "PRODUCT-ID" TO RJ-FIELD
+                       MOVE "BAD CODE" TO RJ-REASON
+                       PERFORM 1109-WRITE-REJECT1
+                   WHEN PRD-ID(PRD-INDEX) = US-PRODUCT-ID1(VLD-SUB)
+                       CONTINUE
+               END-SEARCH
+               IF US-MOUNTH-BOUGHT1(VLD-SUB) NOT NUMERIC
+                       OR US-MOUNTH-BOUGHT1(VLD-SUB) < 1
+                       OR US-MOUNTH-BOUGHT1(VLD-SUB) > 12
+                   MOVE "MONTH" TO RJ-FIELD
+                   MOVE "BAD MONTH" TO RJ-REASON
+                   PERFORM 1109-WRITE-REJECT1
+               END-IF
+           END-IF
+           .
+
+       1109-WRITE-REJECT1.
+           MOVE 'Y' TO WS-RECORD-BAD-FLAG
+           MOVE US-CUSTOMER-ID1 TO RJ-CUSTOMER-ID
+           MOVE US-WAREHOUSE-STATE1 TO RJ-STATE
+           MOVE US-WAREHOUSE-CITY1 TO RJ-CITY
+           WRITE REJECT-RECORD FROM REJECT-LINE
+           .
+
+       110-VALIDATE-FILE2.
+           OPEN INPUT UNMERGE-FILE2
+           IF WS-INPUT-STATUS-2 = "00"
+               OPEN OUTPUT VALID-FILE2
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE2
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           PERFORM 1201-CHECK-RECORD2
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE2
+               CLOSE VALID-FILE2
+           END-IF
+           .
+
+       1201-CHECK-RECORD2.
+           MOVE 'N' TO WS-RECORD-BAD-FLAG
+           IF US-CUSTOMER-RATING NOT NUMERIC
+               MOVE "RATING" TO RJ-FIELD
+               MOVE "NOT NUMERIC" TO RJ-REASON
+               PERFORM 1209-WRITE-REJECT2
+           END-IF
+           PERFORM VARYING VLD-SUB FROM 1 BY 1 UNTIL VLD-SUB > 6
+               PERFORM 1202-CHECK-PRODUCT-LINE2
+           END-PERFORM
+           IF RECORD-IS-GOOD
+               WRITE VALID-RECORD2 FROM UNSORTED-RECORD2
+           END-IF
+           .
+
+       1202-CHECK-PRODUCT-LINE2.
+           IF US-PRODUCT-ID(VLD-SUB) NOT = SPACES
+               IF US-NUMBER-BOXES(VLD-SUB) NOT NUMERIC
+                   MOVE "NUM-BOXES" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1209-WRITE-REJECT2
+               END-IF
+               IF US-BOX-PRICE(VLD-SUB) NOT NUMERIC
+                   MOVE "BOX-PRICE" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1209-WRITE-REJECT2
+               END-IF
+               SET PRD-INDEX TO 1
+               SEARCH PRODUCT-ITEM
+                   AT END
+                       MOVE "PRODUCT-ID" TO RJ-FIELD
+                       MOVE "BAD CODE" TO RJ-REASON
+                       PERFORM 1209-WRITE-REJECT2
+                   WHEN PRD-ID(PRD-INDEX) = US-PRODUCT-ID(VLD-SUB)
+                       CONTINUE
+               END-SEARCH
+               IF US-MOUNTH-BOUGHT(VLD-SUB) NOT NUMERIC
+                       OR US-MOUNTH-BOUGHT(VLD-SUB) < 1
+                       OR US-MOUNTH-BOUGHT(VLD-SUB) > 12
+                   MOVE "MONTH" TO RJ-FIELD
+                   MOVE "BAD MONTH" TO RJ-REASON
+                   PERFORM 1209-WRITE-REJECT2
+               END-IF
+           END-IF
+           .
+
+       1209-WRITE-REJECT2.
+           MOVE 'Y' TO WS-RECORD-BAD-FLAG
+           MOVE US-CUSTOMER-ID TO RJ-CUSTOMER-ID
+           MOVE US-WAREHOUSE-STATE TO RJ-STATE
+           MOVE US-WAREHOUSE-CITY TO RJ-CITY
+           WRITE REJECT-RECORD FROM REJECT-LINE
+           .
+
+       110-VALIDATE-FILE3.
+           OPEN INPUT UNMERGE-FILE3
+           IF WS-INPUT-STATUS-3 = "00"
+               OPEN OUTPUT VALID-FILE3
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE3
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           PERFORM 1301-CHECK-RECORD3
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE3
+               CLOSE VALID-FILE3
+           END-IF
+           .
+
+       1301-CHECK-RECORD3.
+           MOVE 'N' TO WS-RECORD-BAD-FLAG
+           IF US-CUSTOMER-RATING3 NOT NUMERIC
+               MOVE "RATING" TO RJ-FIELD
+               MOVE "NOT NUMERIC" TO RJ-REASON
+               PERFORM 1309-WRITE-REJECT3
+           END-IF
+           PERFORM VARYING VLD-SUB FROM 1 BY 1 UNTIL VLD-SUB > 6
+               PERFORM 1302-CHECK-PRODUCT-LINE3
+           END-PERFORM
+           IF RECORD-IS-GOOD
+               WRITE VALID-RECORD3 FROM UNSORTED-RECORD3
+           END-IF
+           .
+
+       1302-CHECK-PRODUCT-LINE3.
+           IF US-PRODUCT-ID3(VLD-SUB) NOT = SPACES
+               IF US-NUMBER-BOXES3(VLD-SUB) NOT NUMERIC
+                   MOVE "NUM-BOXES" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1309-WRITE-REJECT3
+               END-IF
+               IF US-BOX-PRICE3(VLD-SUB) NOT NUMERIC
+                   MOVE "BOX-PRICE" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1309-WRITE-REJECT3
+               END-IF
+               SET PRD-INDEX TO 1
+               SEARCH PRODUCT-ITEM
+                   AT END
+                       MOVE "PRODUCT-ID" TO RJ-FIELD
+                       MOVE "BAD CODE" TO RJ-REASON
+                       PERFORM 1309-WRITE-REJECT3
+                   WHEN PRD-ID(PRD-INDEX) = US-PRODUCT-ID3(VLD-SUB)
+                       CONTINUE
+               END-SEARCH
+               IF US-MOUNTH-BOUGHT3(VLD-SUB) NOT NUMERIC
+                       OR US-MOUNTH-BOUGHT3(VLD-SUB) < 1
+                       OR US-MOUNTH-BOUGHT3(VLD-SUB) > 12
+                   MOVE "MONTH" TO RJ-FIELD
+                   MOVE "BAD MONTH" TO RJ-REASON
+                   PERFORM 1309-WRITE-REJECT3
+               END-IF
+           END-IF
+           .
+
+       1309-WRITE-REJECT3.
+           MOVE 'Y' TO WS-RECORD-BAD-FLAG
+           MOVE US-CUSTOMER-ID3 TO RJ-CUSTOMER-ID
+           MOVE US-WAREHOUSE-STATE3 TO RJ-STATE
+           MOVE US-WAREHOUSE-CITY3 TO RJ-CITY
+           WRITE REJECT-RECORD FROM REJECT-LINE
+           .
+
+       110-VALIDATE-FILE4.
+           OPEN INPUT UNMERGE-FILE4
+           IF WS-INPUT-STATUS-4 = "00"
+               OPEN OUTPUT VALID-FILE4
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE4
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           PERFORM 1401-CHECK-RECORD4
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE4
+               CLOSE VALID-FILE4
+           END-IF
+           .
+
+       1401-CHECK-RECORD4.
+           MOVE 'N' TO WS-RECORD-BAD-FLAG
+           IF US-CUSTOMER-RATING4 NOT NUMERIC
+               MOVE "RATING" TO RJ-FIELD
+               MOVE "NOT NUMERIC" TO RJ-REASON
+               PERFORM 1409-WRITE-REJECT4
+           END-IF
+           PERFORM VARYING VLD-SUB FROM 1 BY 1 UNTIL VLD-SUB > 6
+               PERFORM 1402-CHECK-PRODUCT-LINE4
+           END-PERFORM
+           IF RECORD-IS-GOOD
+               WRITE VALID-RECORD4 FROM UNSORTED-RECORD4
+           END-IF
+           .
+
+       1402-CHECK-PRODUCT-LINE4.
+           IF US-PRODUCT-ID4(VLD-SUB) NOT = SPACES
+               IF US-NUMBER-BOXES4(VLD-SUB) NOT NUMERIC
+                   MOVE "NUM-BOXES" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1409-WRITE-REJECT4
+               END-IF
+               IF US-BOX-PRICE4(VLD-SUB) NOT NUMERIC
+                   MOVE "BOX-PRICE" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1409-WRITE-REJECT4
+               END-IF
+               SET PRD-INDEX TO 1
+               SEARCH PRODUCT-ITEM
+                   AT END
+                       MOVE "PRODUCT-ID" TO RJ-FIELD
+                       MOVE "BAD CODE" TO RJ-REASON
+                       PERFORM 1409-WRITE-REJECT4
+                   WHEN PRD-ID(PRD-INDEX) = US-PRODUCT-ID4(VLD-SUB)
+                       CONTINUE
+               END-SEARCH
+               IF US-MOUNTH-BOUGHT4(VLD-SUB) NOT NUMERIC
+                       OR US-MOUNTH-BOUGHT4(VLD-SUB) < 1
+                       OR US-MOUNTH-BOUGHT4(VLD-SUB) > 12
+                   MOVE "MONTH" TO RJ-FIELD
+                   MOVE "BAD MONTH" TO RJ-REASON
+                   PERFORM 1409-WRITE-REJECT4
+               END-IF
+           END-IF
+           .
+
+       1409-WRITE-REJECT4.
+           MOVE 'Y' TO WS-RECORD-BAD-FLAG
+           MOVE US-CUSTOMER-ID4 TO RJ-CUSTOMER-ID
+           MOVE US-WAREHOUSE-STATE4 TO RJ-STATE
+           MOVE US-WAREHOUSE-CITY4 TO RJ-CITY
+           WRITE REJECT-RECORD FROM REJECT-LINE
+           .
+
+       110-VALIDATE-FILE5.
+           OPEN INPUT UNMERGE-FILE5
+           IF WS-INPUT-STATUS-5 = "00"
+               OPEN OUTPUT VALID-FILE5
+               MOVE "Y" TO EOF-FLAG
+               PERFORM UNTIL EOF-FLAG = "N"
+                   READ UNMERGE-FILE5
+                       AT END
+                           MOVE "N" TO EOF-FLAG
+                       NOT AT END
+                           PERFORM 1501-CHECK-RECORD5
+                   END-READ
+               END-PERFORM
+               CLOSE UNMERGE-FILE5
+               CLOSE VALID-FILE5
+           END-IF
+           .
+
+       1501-CHECK-RECORD5.
+           MOVE 'N' TO WS-RECORD-BAD-FLAG
+           IF US-CUSTOMER-RATING5 NOT NUMERIC
+               MOVE "RATING" TO RJ-FIELD
+               MOVE "NOT NUMERIC" TO RJ-REASON
+               PERFORM 1509-WRITE-REJECT5
+           END-IF
+           PERFORM VARYING VLD-SUB FROM 1 BY 1 UNTIL VLD-SUB > 6
+               PERFORM 1502-CHECK-PRODUCT-LINE5
+           END-PERFORM
+           IF RECORD-IS-GOOD
+               WRITE VALID-RECORD5 FROM UNSORTED-RECORD5
+           END-IF
+           .
+
+       1502-CHECK-PRODUCT-LINE5.
+           IF US-PRODUCT-ID5(VLD-SUB) NOT = SPACES
+               IF US-NUMBER-BOXES5(VLD-SUB) NOT NUMERIC
+                   MOVE "NUM-BOXES" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1509-WRITE-REJECT5
+               END-IF
+               IF US-BOX-PRICE5(VLD-SUB) NOT NUMERIC
+                   MOVE "BOX-PRICE" TO RJ-FIELD
+                   MOVE "NOT NUMERIC" TO RJ-REASON
+                   PERFORM 1509-WRITE-REJECT5
+               END-IF
+               SET PRD-INDEX TO 1
+               SEARCH PRODUCT-ITEM
+                   AT END
+                       MOVE "PRODUCT-ID" TO RJ-FIELD
+                       MOVE "BAD CODE" TO RJ-REASON
+                       PERFORM 1509-WRITE-REJECT5
+                   WHEN PRD-ID(PRD-INDEX) = US-PRODUCT-ID5(VLD-SUB)
+                       CONTINUE
+               END-SEARCH
+               IF US-MOUNTH-BOUGHT5(VLD-SUB) NOT NUMERIC
+                       OR US-MOUNTH-BOUGHT5(VLD-SUB) < 1
+                       OR US-MOUNTH-BOUGHT5(VLD-SUB) > 12
+                   MOVE "MONTH" TO RJ-FIELD
+                   MOVE "BAD MONTH" TO RJ-REASON
+                   PERFORM 1509-WRITE-REJECT5
+               END-IF
+           END-IF
+           .
+
+       1509-WRITE-REJECT5.
+           MOVE 'Y' TO WS-RECORD-BAD-FLAG
+           MOVE US-CUSTOMER-ID5 TO RJ-CUSTOMER-ID
+           MOVE US-WAREHOUSE-STATE5 TO RJ-STATE
+           MOVE US-WAREHOUSE-CITY5 TO RJ-CITY
+           WRITE REJECT-RECORD FROM REJECT-LINE
+           .
+
+       190-REWRITE-MANIFEST.
+           OPEN OUTPUT MANIFEST-FILE
+           IF WS-MANIFEST-SUB >= 1
+               MOVE "PR4 VALID1.TXT" TO MANIFEST-RECORD
+               WRITE MANIFEST-RECORD
+           END-IF
+           IF WS-MANIFEST-SUB >= 2
+               MOVE "PR4 VALID2.TXT" TO MANIFEST-RECORD
+               WRITE MANIFEST-RECORD
+           END-IF
+           IF WS-MANIFEST-SUB >= 3
+               MOVE "PR4 VALID3.TXT" TO MANIFEST-RECORD
+               WRITE MANIFEST-RECORD
+           END-IF
+           IF WS-MANIFEST-SUB >= 4
+               MOVE "PR4 VALID4.TXT" TO MANIFEST-RECORD
+               WRITE MANIFEST-RECORD
+           END-IF
+           IF WS-MANIFEST-SUB >= 5
+               MOVE "PR4 VALID5.TXT" TO MANIFEST-RECORD
+               WRITE MANIFEST-RECORD
+           END-IF
+           CLOSE MANIFEST-FILE
+           .
